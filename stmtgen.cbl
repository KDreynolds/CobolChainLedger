@@ -0,0 +1,316 @@
+000010***************************************************************
+000020*    PROGRAM-ID.  STMTGEN
+000030*    AUTHOR.      K. REYNOLDS
+000040*    INSTALLATION. CHAINLEDGER DATA PROCESSING
+000050*    DATE-WRITTEN. 2026-08-08
+000060*
+000070*    PER-ACCOUNT STATEMENT GENERATOR.  TAKES AN ACCOUNT ID AND
+000080*    A TRX-TIMESTAMP DATE RANGE ON THE COMMAND LINE (ACCOUNT
+000090*    START-DATE END-DATE, SPACE DELIMITED), SCANS TRANSACTION.
+000100*    DAT FOR EVERY RECORD WHERE THE ACCOUNT IS EITHER SENDER OR
+000110*    RECIPIENT WITHIN THAT RANGE, AND PRINTS A STATEMENT -
+000120*    DATE, COUNTERPARTY, DEBIT/CREDIT, RUNNING BALANCE - IN
+000130*    TRX-TIMESTAMP ORDER TO STATEMENT.OUT.
+000140*
+000150*    MODIFICATION HISTORY
+000160*    DATE       INIT DESCRIPTION
+000170*    ---------- ---- ----------------------------------------
+000180*    2026-08-08 KDR  ORIGINAL PROGRAM.
+000191*    2026-08-08 KDR  CONVERTS EACH LINE TO WS-REPORT-CURRENCY
+000192*                    VIA RATE-TABLE.DAT BEFORE ADDING IT INTO
+000193*                    THE RUNNING BALANCE.
+000194*    2026-08-08 KDR  WS-RUNNING-BALANCE USED TO START AT ZERO,
+000195*                    SO IT WAS REALLY JUST THE NET OF THE
+000196*                    WINDOW - NOT A TRUE RUNNING BALANCE.  NOW
+000197*                    SEEDED FROM THE ACCOUNT'S NET POSITION
+000198*                    BEFORE START-DATE (1100-COMPUTE-OPENING-
+000199*                    BALANCE) AND PRINTED AS AN OPENING LINE.
+000201*    2026-08-08 KDR  2000-BUILD-SORT-FILE USED TO SCAN EVERY
+000202*                    RECORD IN TRANSACTION.DAT TESTING SENDER OR
+000203*                    RECIPIENT.  NOW MAKES TWO KEYED PASSES - ONE
+000204*                    STARTED ON THE TRX-SENDER ALTERNATE KEY, ONE
+000205*                    ON THE NEW TRX-RECIPIENT ALTERNATE KEY - SO
+000206*                    ONLY THE ACCOUNT'S OWN RECORDS ARE VISITED
+000207*                    INSTEAD OF A FULL SEQUENTIAL SCAN.
+000208*    2026-08-08 KDR  A SELF-TRANSACTION (SENDER = RECIPIENT =
+000209*                    THE QUERIED ACCOUNT) WAS BEING RELEASED AS A
+000210*                    DEBIT ON THE SENDER PASS WITH NO OFFSETTING
+000211*                    CREDIT, SINCE THE RECIPIENT PASS DELIBERATELY
+000212*                    SKIPS IT TO AVOID DOUBLE-COUNTING.  ITS TRUE
+000213*                    NET EFFECT ON THE ACCOUNT IS ZERO, SO IT IS
+000214*                    NOW SKIPPED ON BOTH PASSES INSTEAD - THE SAME
+000215*                    CHANGE WAS MADE TO 1200-ACCUMULATE-OPENING-
+000216*                    RECORD, WHICH HAD THE SAME DEBIT-ONLY GAP.
+000190***************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. STMTGEN.
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTION.DAT"
+000270         ORGANIZATION IS INDEXED
+000272         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS TRX-SEQ-NO
+000290         ALTERNATE RECORD KEY IS TRX-SENDER WITH DUPLICATES
+000295         ALTERNATE RECORD KEY IS TRX-RECIPIENT WITH DUPLICATES
+000300         FILE STATUS IS WS-TRX-STATUS.
+000310
+000320     SELECT SORT-WORK ASSIGN TO "SORTWK02".
+000330
+000340     SELECT STATEMENT-REPORT ASSIGN TO "STATEMENT.OUT"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-RPT-STATUS.
+000365
+000366     SELECT RATE-TABLE-FILE ASSIGN TO "RATE-TABLE.DAT"
+000367         ORGANIZATION IS LINE SEQUENTIAL
+000368         FILE STATUS IS WS-RATE-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  TRANSACTION-FILE.
+000410     COPY "trxrec.cpy".
+000420
+000421 FD  RATE-TABLE-FILE.
+000422     COPY "ratetbl.cpy".
+000423
+000430 SD  SORT-WORK.
+000440 01  SORT-RECORD.
+000450     05  SORT-TIMESTAMP          PIC 9(10).
+000460     05  SORT-COUNTERPARTY       PIC X(20).
+000470     05  SORT-AMOUNT             PIC S9(10)V99.
+000480
+000490 FD  STATEMENT-REPORT.
+000500 01  REPORT-LINE                 PIC X(80).
+000510
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-TRX-STATUS               PIC X(02) VALUE '00'.
+000540 01  WS-RPT-STATUS               PIC X(02) VALUE '00'.
+000550 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000560     88  EOF                             VALUE 'Y'.
+000570 01  WS-RUNNING-BALANCE          PIC S9(10)V99 VALUE ZERO.
+000580 01  WS-COMMAND-LINE             PIC X(80) VALUE SPACES.
+000590 01  WS-STMT-ACCOUNT             PIC X(20) VALUE SPACES.
+000600 01  WS-STMT-START-DATE          PIC 9(10) VALUE ZERO.
+000610 01  WS-STMT-END-DATE            PIC 9(10) VALUE 9999999999.
+000620
+000630 01  WS-HEADING-LINE.
+000640     05  FILLER                  PIC X(20) VALUE 'STATEMENT FOR:'.
+000650     05  HDG-ACCOUNT             PIC X(20).
+000660
+000665 01  WS-OPENING-LINE.
+000666     05  FILLER                  PIC X(23)
+000667                                 VALUE 'OPENING BALANCE (USD):'.
+000668     05  OPN-BALANCE             PIC -(9)9.99.
+000669
+000670 01  WS-COLUMN-LINE.
+000680     05  FILLER                  PIC X(12) VALUE 'DATE'.
+000690     05  FILLER                  PIC X(22) VALUE 'COUNTERPARTY'.
+000700     05  FILLER                  PIC X(15) VALUE 'DEBIT-USD'.
+000710     05  FILLER                  PIC X(15) VALUE 'CREDIT-USD'.
+000720     05  FILLER                  PIC X(15) VALUE 'BALANCE-USD'.
+000730
+000740 01  WS-DETAIL-LINE.
+000750     05  DTL-DATE                PIC 9(10).
+000760     05  FILLER                  PIC X(02) VALUE SPACES.
+000770     05  DTL-COUNTERPARTY        PIC X(20).
+000780     05  FILLER                  PIC X(02) VALUE SPACES.
+000790     05  DTL-DEBIT               PIC Z(8)9.99 BLANK WHEN ZERO.
+000800     05  FILLER                  PIC X(02) VALUE SPACES.
+000810     05  DTL-CREDIT              PIC Z(8)9.99 BLANK WHEN ZERO.
+000820     05  FILLER                  PIC X(02) VALUE SPACES.
+000830     05  DTL-BALANCE             PIC -(9)9.99.
+000835
+000836     COPY "ratework.cpy".
+000840
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE.
+000880     SORT SORT-WORK
+000890         ON ASCENDING KEY SORT-TIMESTAMP
+000900         INPUT PROCEDURE 2000-BUILD-SORT-FILE
+000910         OUTPUT PROCEDURE 3000-PRODUCE-STATEMENT.
+000920     PERFORM 9000-TERMINATE.
+000930     PERFORM STOP-RUN.
+000940
+000950 1000-INITIALIZE.
+000960     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+000970     UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACES
+000980         INTO WS-STMT-ACCOUNT WS-STMT-START-DATE
+000990             WS-STMT-END-DATE.
+001000     OPEN OUTPUT STATEMENT-REPORT.
+001010     IF WS-RPT-STATUS NOT = '00'
+001020         DISPLAY 'ERROR OPENING STATEMENT.OUT'
+001030         STOP RUN
+001040     END-IF.
+001050     MOVE WS-STMT-ACCOUNT TO HDG-ACCOUNT.
+001055     PERFORM 8000-LOAD-RATE-TABLE.
+001056     PERFORM 1100-COMPUTE-OPENING-BALANCE.
+001060     WRITE REPORT-LINE FROM WS-HEADING-LINE.
+001065     MOVE WS-RUNNING-BALANCE TO OPN-BALANCE.
+001066     WRITE REPORT-LINE FROM WS-OPENING-LINE.
+001070     WRITE REPORT-LINE FROM WS-COLUMN-LINE.
+001080
+001081***************************************************************
+001082*    1100-COMPUTE-OPENING-BALANCE
+001083*    SCANS THE WHOLE FILE FOR ENTRIES INVOLVING WS-STMT-ACCOUNT
+001084*    DATED BEFORE WS-STMT-START-DATE AND NETS THEM (CONVERTED
+001085*    TO WS-REPORT-CURRENCY) INTO WS-RUNNING-BALANCE, SO THE
+001086*    STATEMENT'S RUNNING BALANCE REFLECTS THE ACCOUNT'S ACTUAL
+001087*    OPENING POSITION INSTEAD OF STARTING FROM ZERO.
+001088***************************************************************
+001089 1100-COMPUTE-OPENING-BALANCE.
+001091     MOVE ZERO TO WS-RUNNING-BALANCE.
+001092     MOVE 'N'  TO WS-EOF-SW.
+001093     OPEN INPUT TRANSACTION-FILE.
+001094     IF WS-TRX-STATUS NOT = '00'
+001095         DISPLAY 'ERROR OPENING TRANSACTION.DAT'
+001096         STOP RUN
+001097     END-IF.
+001098     PERFORM 1200-ACCUMULATE-OPENING-RECORD UNTIL EOF.
+001099     CLOSE TRANSACTION-FILE.
+001100     MOVE 'N' TO WS-EOF-SW.
+001101
+001102 1200-ACCUMULATE-OPENING-RECORD.
+001103     READ TRANSACTION-FILE NEXT RECORD
+001104         AT END
+001105             SET EOF TO TRUE
+001106         NOT AT END
+001107             IF (TRX-SENDER = WS-STMT-ACCOUNT
+001108                     OR TRX-RECIPIENT = WS-STMT-ACCOUNT)
+001109                 AND TRX-SENDER NOT = TRX-RECIPIENT
+001110                 AND TRX-TIMESTAMP < WS-STMT-START-DATE
+001111                 PERFORM 1300-APPLY-OPENING-AMOUNT
+001112             END-IF
+001112     END-READ.
+001113
+001114 1300-APPLY-OPENING-AMOUNT.
+001115     MOVE TRX-CURRENCY-CODE TO RC-CCY-IN.
+001116     MOVE TRX-AMOUNT        TO RC-AMOUNT-IN.
+001117     MOVE TRX-TIMESTAMP     TO RC-AS-OF-DATE.
+001118     PERFORM 8100-CONVERT-TO-REPORT-CURRENCY.
+001119     IF TRX-SENDER = WS-STMT-ACCOUNT
+001120         SUBTRACT RC-AMOUNT-OUT FROM WS-RUNNING-BALANCE
+001121     ELSE
+001122         ADD RC-AMOUNT-OUT TO WS-RUNNING-BALANCE
+001123     END-IF.
+001124
+002000***************************************************************
+002001*    2000-BUILD-SORT-FILE
+002002*    MAKES TWO KEYED PASSES OVER TRANSACTION-FILE INSTEAD OF ONE
+002003*    FULL SEQUENTIAL SCAN - 2010-SENDER-PASS STARTS ON THE
+002004*    TRX-SENDER ALTERNATE KEY AND WALKS ONLY WS-STMT-ACCOUNT'S
+002005*    OUTGOING RECORDS, 2050-RECIPIENT-PASS STARTS ON THE
+002006*    TRX-RECIPIENT ALTERNATE KEY AND WALKS ONLY ITS INCOMING
+002007*    RECORDS.  A RECORD WHERE THE ACCOUNT IS BOTH SENDER AND
+002008*    RECIPIENT IS ONLY RELEASED ONCE, ON THE SENDER PASS.
+002009***************************************************************
+002010 2000-BUILD-SORT-FILE.
+001100     OPEN INPUT TRANSACTION-FILE.
+001110     IF WS-TRX-STATUS NOT = '00'
+001120         DISPLAY 'ERROR OPENING TRANSACTION.DAT'
+001130         STOP RUN
+001140     END-IF.
+001150     PERFORM 2010-SENDER-PASS.
+001155     PERFORM 2050-RECIPIENT-PASS.
+001160     CLOSE TRANSACTION-FILE.
+001170
+002020 2010-SENDER-PASS.
+002030     MOVE 'N' TO WS-EOF-SW.
+002040     MOVE WS-STMT-ACCOUNT TO TRX-SENDER.
+002050     START TRANSACTION-FILE KEY IS = TRX-SENDER
+002060         INVALID KEY
+002070             SET EOF TO TRUE
+002080     END-START.
+002090     PERFORM 2020-READ-SENDER-RECORD UNTIL EOF.
+002100
+002110 2020-READ-SENDER-RECORD.
+002120     READ TRANSACTION-FILE NEXT RECORD
+002130         AT END
+002140             SET EOF TO TRUE
+002150         NOT AT END
+002160             IF TRX-SENDER NOT = WS-STMT-ACCOUNT
+002170                 SET EOF TO TRUE
+002180             ELSE
+002190                 IF TRX-RECIPIENT NOT = TRX-SENDER
+002195                         AND TRX-TIMESTAMP >= WS-STMT-START-DATE
+002200                         AND TRX-TIMESTAMP <= WS-STMT-END-DATE
+002210                     PERFORM 2300-RELEASE-STATEMENT-LINE
+002220                 END-IF
+002230             END-IF
+002240     END-READ.
+002250
+002260 2050-RECIPIENT-PASS.
+002270     MOVE 'N' TO WS-EOF-SW.
+002280     MOVE WS-STMT-ACCOUNT TO TRX-RECIPIENT.
+002290     START TRANSACTION-FILE KEY IS = TRX-RECIPIENT
+002300         INVALID KEY
+002310             SET EOF TO TRUE
+002320     END-START.
+002330     PERFORM 2060-READ-RECIPIENT-RECORD UNTIL EOF.
+002340
+002350 2060-READ-RECIPIENT-RECORD.
+002360     READ TRANSACTION-FILE NEXT RECORD
+002370         AT END
+002380             SET EOF TO TRUE
+002390         NOT AT END
+002400             IF TRX-RECIPIENT NOT = WS-STMT-ACCOUNT
+002410                 SET EOF TO TRUE
+002420             ELSE
+002430                 IF TRX-SENDER NOT = WS-STMT-ACCOUNT
+002440                         AND TRX-TIMESTAMP >= WS-STMT-START-DATE
+002450                         AND TRX-TIMESTAMP <= WS-STMT-END-DATE
+002460                     PERFORM 2300-RELEASE-STATEMENT-LINE
+002470                 END-IF
+002480             END-IF
+002490     END-READ.
+002500
+001340 2300-RELEASE-STATEMENT-LINE.
+001345     MOVE TRX-CURRENCY-CODE TO RC-CCY-IN.
+001346     MOVE TRX-AMOUNT        TO RC-AMOUNT-IN.
+001347     MOVE TRX-TIMESTAMP     TO RC-AS-OF-DATE.
+001348     PERFORM 8100-CONVERT-TO-REPORT-CURRENCY.
+001350     MOVE TRX-TIMESTAMP TO SORT-TIMESTAMP.
+001360     IF TRX-SENDER = WS-STMT-ACCOUNT
+001370         MOVE TRX-RECIPIENT TO SORT-COUNTERPARTY
+001380         COMPUTE SORT-AMOUNT = ZERO - RC-AMOUNT-OUT
+001390     ELSE
+001400         MOVE TRX-SENDER TO SORT-COUNTERPARTY
+001410         MOVE RC-AMOUNT-OUT TO SORT-AMOUNT
+001420     END-IF.
+001430     RELEASE SORT-RECORD.
+001440
+001450 3000-PRODUCE-STATEMENT.
+001460     MOVE 'N' TO WS-EOF-SW.
+001480     PERFORM 3100-RETURN-NEXT-SORTED.
+001490     PERFORM 3200-WRITE-DETAIL-LINE UNTIL EOF.
+001500
+001510 3100-RETURN-NEXT-SORTED.
+001520     RETURN SORT-WORK
+001530         AT END
+001540             SET EOF TO TRUE
+001550     END-RETURN.
+001560
+001570 3200-WRITE-DETAIL-LINE.
+001580     MOVE SORT-TIMESTAMP TO DTL-DATE.
+001590     MOVE SORT-COUNTERPARTY TO DTL-COUNTERPARTY.
+001600     IF SORT-AMOUNT < ZERO
+001610         COMPUTE DTL-DEBIT = ZERO - SORT-AMOUNT
+001620         MOVE ZERO TO DTL-CREDIT
+001630     ELSE
+001640         MOVE SORT-AMOUNT TO DTL-CREDIT
+001650         MOVE ZERO TO DTL-DEBIT
+001660     END-IF.
+001670     ADD SORT-AMOUNT TO WS-RUNNING-BALANCE.
+001680     MOVE WS-RUNNING-BALANCE TO DTL-BALANCE.
+001690     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+001700     PERFORM 3100-RETURN-NEXT-SORTED.
+001710
+001720 9000-TERMINATE.
+001730     CLOSE STATEMENT-REPORT.
+001740
+001750 STOP-RUN.
+001760     STOP RUN.
+001770
+001775     COPY "ratecalc.cpy".
+001780 END PROGRAM STMTGEN.
