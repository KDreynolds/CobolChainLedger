@@ -0,0 +1,171 @@
+000010***************************************************************
+000020*    PROGRAM-ID.  BALRPT
+000030*    AUTHOR.      K. REYNOLDS
+000040*    INSTALLATION. CHAINLEDGER DATA PROCESSING
+000050*    DATE-WRITTEN. 2026-08-08
+000060*
+000070*    ACCOUNT BALANCE SUMMARY REPORT.  READS TRANSACTION.DAT
+000080*    START TO FINISH, NETS DEBITS (TRX-SENDER) AGAINST
+000090*    CREDITS (TRX-RECIPIENT) PER ACCOUNT AND PRINTS A
+000100*    SORTED BALANCE-BY-ACCOUNT LISTING TO BALANCE-REPORT.OUT.
+000110*
+000120*    MODIFICATION HISTORY
+000130*    DATE       INIT DESCRIPTION
+000140*    ---------- ---- ----------------------------------------
+000150*    2026-08-08 KDR  ORIGINAL PROGRAM.
+000161*    2026-08-08 KDR  CONVERTS EACH AMOUNT TO WS-REPORT-CURRENCY
+000162*                    VIA RATE-TABLE.DAT BEFORE NETTING IT, SO
+000163*                    MIXED-CURRENCY TRANSACTIONS DON'T GET
+000164*                    SUMMED AS IF THEY WERE ALL THE SAME MONEY.
+000165*    2026-08-08 KDR  DECLARED THE TRX-RECIPIENT ALTERNATE KEY
+000166*                    LEDGER NOW MAINTAINS ON TRANSACTION.DAT SO
+000167*                    THIS PROGRAM'S KEY SET STAYS IN STEP WITH
+000168*                    THE FILE THAT CREATED IT.
+000160***************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. BALRPT.
+000190
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTION.DAT"
+000235         ORGANIZATION IS INDEXED
+000237         RECORD KEY IS TRX-SEQ-NO
+000239         ALTERNATE RECORD KEY IS TRX-SENDER WITH DUPLICATES
+000241         ALTERNATE RECORD KEY IS TRX-RECIPIENT WITH DUPLICATES
+000250         FILE STATUS IS WS-TRX-STATUS.
+000260
+000270     SELECT SORT-WORK ASSIGN TO "SORTWK01".
+000280
+000290     SELECT BALANCE-REPORT ASSIGN TO "BALANCE-REPORT.OUT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-RPT-STATUS.
+000320
+000321     SELECT RATE-TABLE-FILE ASSIGN TO "RATE-TABLE.DAT"
+000322         ORGANIZATION IS LINE SEQUENTIAL
+000323         FILE STATUS IS WS-RATE-STATUS.
+000324
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  TRANSACTION-FILE.
+000360     COPY "trxrec.cpy".
+000370
+000371 FD  RATE-TABLE-FILE.
+000372     COPY "ratetbl.cpy".
+000373
+000380 SD  SORT-WORK.
+000390 01  SORT-RECORD.
+000400     05  SORT-ACCOUNT-ID         PIC X(20).
+000410     05  SORT-AMOUNT             PIC S9(10)V99.
+000420
+000430 FD  BALANCE-REPORT.
+000440 01  REPORT-LINE                 PIC X(80).
+000450
+000460 WORKING-STORAGE SECTION.
+000470 01  WS-TRX-STATUS               PIC X(02) VALUE '00'.
+000480 01  WS-RPT-STATUS               PIC X(02) VALUE '00'.
+000490 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000500     88  EOF                             VALUE 'Y'.
+000510 01  WS-FIRST-RECORD-SW          PIC X(01) VALUE 'Y'.
+000520     88  FIRST-RECORD                    VALUE 'Y'.
+000530 01  WS-PREV-ACCOUNT             PIC X(20) VALUE SPACES.
+000540 01  WS-ACCOUNT-BALANCE          PIC S9(10)V99 VALUE ZERO.
+000550
+000560 01  WS-HEADING-LINE.
+000570     05  FILLER                  PIC X(20) VALUE 'ACCOUNT ID'.
+000580     05  FILLER                  PIC X(20) VALUE 'NET BAL (USD)'.
+000590
+000600 01  WS-DETAIL-LINE.
+000610     05  DTL-ACCOUNT             PIC X(20).
+000620     05  DTL-BALANCE             PIC -(9)9.99.
+000625
+000626     COPY "ratework.cpy".
+000630
+000640 PROCEDURE DIVISION.
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE.
+000670     SORT SORT-WORK
+000680         ON ASCENDING KEY SORT-ACCOUNT-ID
+000690         INPUT PROCEDURE 2000-BUILD-SORT-FILE
+000700         OUTPUT PROCEDURE 3000-PRODUCE-REPORT.
+000710     PERFORM 9000-TERMINATE.
+000720     PERFORM STOP-RUN.
+000730
+000740 1000-INITIALIZE.
+000750     OPEN OUTPUT BALANCE-REPORT.
+000760     IF WS-RPT-STATUS NOT = '00'
+000770         DISPLAY 'ERROR OPENING BALANCE-REPORT.OUT'
+000780         STOP RUN
+000790     END-IF.
+000795     PERFORM 8000-LOAD-RATE-TABLE.
+000800     WRITE REPORT-LINE FROM WS-HEADING-LINE.
+000810
+000820 2000-BUILD-SORT-FILE.
+000830     OPEN INPUT TRANSACTION-FILE.
+000840     IF WS-TRX-STATUS NOT = '00'
+000850         DISPLAY 'ERROR OPENING TRANSACTION.DAT'
+000860         STOP RUN
+000870     END-IF.
+000880     PERFORM 2100-READ-TRANSACTION UNTIL EOF.
+000890     CLOSE TRANSACTION-FILE.
+000900
+000910 2100-READ-TRANSACTION.
+000920     READ TRANSACTION-FILE
+000930         AT END
+000940             SET EOF TO TRUE
+000950         NOT AT END
+000960             PERFORM 2200-RELEASE-DEBIT-CREDIT
+000970     END-READ.
+000980
+000990 2200-RELEASE-DEBIT-CREDIT.
+000995     MOVE TRX-CURRENCY-CODE TO RC-CCY-IN.
+000996     MOVE TRX-AMOUNT        TO RC-AMOUNT-IN.
+000997     MOVE TRX-TIMESTAMP     TO RC-AS-OF-DATE.
+000998     PERFORM 8100-CONVERT-TO-REPORT-CURRENCY.
+001000     MOVE TRX-SENDER TO SORT-ACCOUNT-ID.
+001010     COMPUTE SORT-AMOUNT = ZERO - RC-AMOUNT-OUT.
+001020     RELEASE SORT-RECORD.
+001030     MOVE TRX-RECIPIENT TO SORT-ACCOUNT-ID.
+001040     MOVE RC-AMOUNT-OUT TO SORT-AMOUNT.
+001050     RELEASE SORT-RECORD.
+001060
+001070 3000-PRODUCE-REPORT.
+001080     MOVE 'N' TO WS-EOF-SW.
+001090     RETURN SORT-WORK
+001100         AT END
+001110             SET EOF TO TRUE
+001120     END-RETURN.
+001130     PERFORM 3100-SUMMARIZE-ACCOUNT UNTIL EOF.
+001140     IF WS-PREV-ACCOUNT NOT = SPACES
+001150         PERFORM 3200-WRITE-DETAIL-LINE
+001160     END-IF.
+001170
+001180 3100-SUMMARIZE-ACCOUNT.
+001190     IF FIRST-RECORD
+001200         MOVE SORT-ACCOUNT-ID TO WS-PREV-ACCOUNT
+001210         MOVE 'N' TO WS-FIRST-RECORD-SW
+001220     END-IF.
+001230     IF SORT-ACCOUNT-ID NOT = WS-PREV-ACCOUNT
+001240         PERFORM 3200-WRITE-DETAIL-LINE
+001250         MOVE ZERO TO WS-ACCOUNT-BALANCE
+001260         MOVE SORT-ACCOUNT-ID TO WS-PREV-ACCOUNT
+001270     END-IF.
+001280     ADD SORT-AMOUNT TO WS-ACCOUNT-BALANCE.
+001290     RETURN SORT-WORK
+001300         AT END
+001310             SET EOF TO TRUE
+001320     END-RETURN.
+001330
+001340 3200-WRITE-DETAIL-LINE.
+001350     MOVE WS-PREV-ACCOUNT TO DTL-ACCOUNT.
+001360     MOVE WS-ACCOUNT-BALANCE TO DTL-BALANCE.
+001370     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+001380
+001390 9000-TERMINATE.
+001400     CLOSE BALANCE-REPORT.
+001410
+001420 STOP-RUN.
+001430     STOP RUN.
+001440
+001445     COPY "ratecalc.cpy".
+001450 END PROGRAM BALRPT.
