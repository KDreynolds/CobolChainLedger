@@ -0,0 +1,13 @@
+000010***************************************************************
+000020*    ACCTMAST.CPY
+000030*    ACCOUNT-MASTER-RECORD LAYOUT - ONE ENTRY PER ACCOUNT,
+000040*    KEYED BY ACCT-ID, HOLDING THE ACCOUNT'S RUNNING BALANCE.
+000050*
+000060*    MODIFICATION HISTORY
+000070*    DATE       INIT DESCRIPTION
+000080*    ---------- ---- ----------------------------------------
+000090*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000100***************************************************************
+000110 01  ACCOUNT-MASTER-RECORD.
+000120     05  ACCT-ID                 PIC X(20).
+000130     05  ACCT-BALANCE            PIC S9(10)V99.
