@@ -0,0 +1,40 @@
+000010***************************************************************
+000020*    HASHWORK.CPY
+000030*    WORKING-STORAGE FOR THE CHAIN HASH ALGORITHM IN
+000040*    HASHCALC.CPY.  ANY PROGRAM THAT COPIES HASHCALC MUST
+000050*    ALSO COPY THIS INTO WORKING-STORAGE SECTION.
+000060*
+000070*    MODIFICATION HISTORY
+000080*    DATE       INIT DESCRIPTION
+000090*    ---------- ---- ----------------------------------------
+000100*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000105*    2026-08-08 KDR  ADDED WS-HASH-CURRENCY SO THE CHAIN HASH
+000106*                    COVERS TRX-CURRENCY-CODE TOO.
+000107*    2026-08-08 KDR  ADDED WS-HASH-TYPE/WS-HASH-REF-ID SO THE
+000108*                    CHAIN HASH COVERS TRX-TYPE/TRX-REF-ID TOO.
+000109*    2026-08-08 KDR  WS-HASH-AMOUNT WAS PIC 9(12) - MOVING THE
+000111*                    SIGNED, 2-DECIMAL TRX-AMOUNT INTO IT
+000112*                    SILENTLY DROPPED THE SIGN AND THE CENTS, SO
+000113*                    REC-HASH NEVER CAUGHT A SIGN FLIP OR A
+000114*                    CENTS CHANGE.  MADE IT PIC S9(10)V99 TO
+000115*                    MATCH TRX-AMOUNT EXACTLY - SAME 12-BYTE
+000116*                    WIDTH, SO THE OCCURS 92 COUNT IS UNCHANGED.
+000110***************************************************************
+000120 01  HASH-WORK-AREA.
+000130     05  WS-HASH-INPUT.
+000140         10  WS-HASH-PREV        PIC 9(16).
+000150         10  WS-HASH-SENDER      PIC X(20).
+000160         10  WS-HASH-RECIPIENT   PIC X(20).
+000170         10  WS-HASH-AMOUNT      PIC S9(10)V99.
+000180         10  WS-HASH-TIMESTAMP   PIC 9(10).
+000185         10  WS-HASH-CURRENCY    PIC X(03).
+000186         10  WS-HASH-TYPE        PIC X(01).
+000187         10  WS-HASH-REF-ID      PIC 9(10).
+000190     05  WS-HASH-INPUT-TBL REDEFINES WS-HASH-INPUT.
+000200         10  WS-HASH-CHAR OCCURS 92 TIMES PIC X(01).
+000210     05  WS-HASH-ACCUM           PIC 9(16) COMP.
+000220     05  WS-HASH-TEMP            PIC 9(18) COMP.
+000230     05  WS-HASH-QUOT            PIC 9(18) COMP.
+000240     05  WS-HASH-MODULUS         PIC 9(16) COMP
+000250                                 VALUE 9999999999999999.
+000260     05  WS-HASH-INDEX           PIC 9(04) COMP.
