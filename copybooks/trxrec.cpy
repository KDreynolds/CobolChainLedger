@@ -0,0 +1,42 @@
+000010***************************************************************
+000020*    TRXREC.CPY
+000030*    TRANSACTION-RECORD LAYOUT - SHARED BY ALL PROGRAMS THAT
+000040*    READ OR WRITE TRANSACTION.DAT.  COPY INTO THE FD FOR
+000050*    TRANSACTION-FILE.
+000060*
+000070*    MODIFICATION HISTORY
+000080*    DATE       INIT DESCRIPTION
+000090*    ---------- ---- ----------------------------------------
+000100*    2026-08-08 KDR  ORIGINAL LAYOUT PULLED OUT OF LEDGER SO
+000110*                    IT CAN BE SHARED WITH REPORT PROGRAMS.
+000112*    2026-08-08 KDR  TRX-AMOUNT MADE SIGNED SO REVERSALS AND
+000114*                    CORRECTIONS CAN CARRY A NEGATIVE VALUE.
+000116*    2026-08-08 KDR  ADDED PREV-HASH/REC-HASH CHAIN LINKAGE -
+000117*                    SEE HASHCALC.CPY/HASHWORK.CPY FOR THE
+000118*                    ALGORITHM THAT POPULATES REC-HASH.
+000119*    2026-08-08 KDR  ADDED TRX-SEQ-NO - PRIMARY KEY NOW THAT
+000120*                    TRANSACTION-FILE IS INDEXED.  TRX-SENDER
+000121*                    IS THE ALTERNATE KEY FOR DIRECT PER-
+000122*                    ACCOUNT LOOKUP.
+000124*    2026-08-08 KDR  ADDED TRX-CURRENCY-CODE - REPORTING
+000125*                    PROGRAMS CONVERT TO A COMMON CURRENCY VIA
+000126*                    RATETBL.CPY/RATEWORK.CPY INSTEAD OF SUMMING
+000127*                    RAW AMOUNTS ACROSS CURRENCIES.
+000128*    2026-08-08 KDR  ADDED TRX-TYPE/TRX-REF-ID SO LEDGER CAN
+000129*                    POST A REVERSAL AS AN OFFSETTING ENTRY THAT
+000131*                    POINTS BACK AT THE ORIGINAL RECORD INSTEAD
+000132*                    OF EDITING TRANSACTION.DAT IN PLACE.
+000123***************************************************************
+000130 01  TRANSACTION-RECORD.
+000135     05  TRX-SEQ-NO              PIC 9(10).
+000140     05  TRX-SENDER              PIC X(20).
+000150     05  TRX-RECIPIENT           PIC X(20).
+000160     05  TRX-AMOUNT              PIC S9(10)V99.
+000170     05  TRX-TIMESTAMP           PIC 9(10).
+000175     05  TRX-CURRENCY-CODE       PIC X(03).
+000176     05  TRX-TYPE                PIC X(01).
+000177         88  TRX-TYPE-ORIGINAL           VALUE 'O'.
+000178         88  TRX-TYPE-REVERSAL           VALUE 'R'.
+000179     05  TRX-REF-ID              PIC 9(10).
+000180     05  PREV-HASH               PIC 9(16).
+000190     05  REC-HASH                PIC 9(16).
