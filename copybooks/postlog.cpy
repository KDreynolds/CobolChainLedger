@@ -0,0 +1,14 @@
+000010***************************************************************
+000020*    POSTLOG.CPY
+000030*    POSTING-LOG-RECORD LAYOUT - ONE SUMMARY LINE WRITTEN BY
+000040*    LEDGER'S BATCH MODE AT THE END OF EACH RUN.
+000050*
+000060*    MODIFICATION HISTORY
+000070*    DATE       INIT DESCRIPTION
+000080*    ---------- ---- ----------------------------------------
+000090*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000100***************************************************************
+000110 01  POSTING-LOG-RECORD.
+000120     05  LOG-RECORD-COUNT         PIC 9(10).
+000130     05  LOG-ACCEPTED-COUNT       PIC 9(10).
+000140     05  LOG-REJECTED-COUNT       PIC 9(10).
