@@ -0,0 +1,78 @@
+000010***************************************************************
+000020*    RATECALC.CPY
+000030*    LOADS RATE-TABLE.DAT INTO RATE-TABLE-ENTRY (8000-LOAD-
+000040*    RATE-TABLE) AND CONVERTS AN AMOUNT IN RC-CCY-IN TO
+000050*    WS-REPORT-CURRENCY AS OF RC-AS-OF-DATE (8100-CONVERT-TO-
+000060*    REPORT-CURRENCY).  COPY INTO THE PROCEDURE DIVISION OF ANY
+000070*    PROGRAM THAT ALSO COPIES RATEWORK INTO WORKING-STORAGE AND
+000080*    DECLARES RATE-TABLE-FILE.  CALLER MOVES RC-CCY-IN,
+000090*    RC-AMOUNT-IN AND RC-AS-OF-DATE BEFORE PERFORMING
+000100*    8100-CONVERT-TO-REPORT-CURRENCY - RC-AMOUNT-OUT IS SET ON
+000110*    RETURN.  IF NO RATE IS ON FILE THE AMOUNT PASSES THROUGH
+000120*    UNCONVERTED AND A WARNING IS DISPLAYED.
+000130*
+000140*    MODIFICATION HISTORY
+000150*    DATE       INIT DESCRIPTION
+000160*    ---------- ---- ----------------------------------------
+000170*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000175*    2026-08-08 KDR  8000-LOAD-RATE-TABLE HAD NO BOUND AGAINST
+000176*                    RATE-TABLE-ENTRY'S OCCURS 200 TIMES LIMIT -
+000177*                    A RATE-TABLE.DAT OVER 200 ROWS WOULD DRIVE
+000178*                    RATE-IDX PAST THE TABLE.  THE LOAD LOOP NOW
+000179*                    STOPS AT 200 ENTRIES AND WARNS IF ROWS WERE
+000180*                    LEFT UNLOADED.
+000181***************************************************************
+008000 8000-LOAD-RATE-TABLE.
+008010     MOVE ZERO TO RATE-TABLE-COUNT.
+008020     MOVE 'N'  TO WS-RATE-EOF-SW.
+008030     OPEN INPUT RATE-TABLE-FILE.
+008040     IF WS-RATE-STATUS = '00'
+008050         PERFORM UNTIL RATE-EOF OR RATE-TABLE-COUNT >= 200
+008060             READ RATE-TABLE-FILE
+008070                 AT END
+008080                     SET RATE-EOF TO TRUE
+008090                 NOT AT END
+008100                     PERFORM 8010-ADD-RATE-ENTRY
+008110             END-READ
+008120         END-PERFORM
+008125         IF NOT RATE-EOF
+008126             DISPLAY 'WARNING - RATE-TABLE.DAT HAS MORE THAN 200 '
+008127                 'ENTRIES - ENTRIES BEYOND 200 WERE NOT LOADED'
+008128         END-IF
+008130         CLOSE RATE-TABLE-FILE
+008140     END-IF.
+008150
+008160 8010-ADD-RATE-ENTRY.
+008170     ADD 1 TO RATE-TABLE-COUNT.
+008180     SET RATE-IDX TO RATE-TABLE-COUNT.
+008190     MOVE RATE-FROM-CCY TO RT-FROM-CCY(RATE-IDX).
+008200     MOVE RATE-TO-CCY   TO RT-TO-CCY(RATE-IDX).
+008210     MOVE RATE-VALUE    TO RT-VALUE(RATE-IDX).
+008220     MOVE RATE-EFF-DATE TO RT-EFF-DATE(RATE-IDX).
+008230
+008240 8100-CONVERT-TO-REPORT-CURRENCY.
+008250     IF RC-CCY-IN = WS-REPORT-CURRENCY OR RC-CCY-IN = SPACES
+008260         MOVE RC-AMOUNT-IN TO RC-AMOUNT-OUT
+008270     ELSE
+008280         MOVE ZERO TO WS-BEST-EFF-DATE
+008290         MOVE ZERO TO WS-BEST-RATE
+008300         PERFORM 8110-SCAN-RATE-TABLE
+008310             VARYING RATE-IDX FROM 1 BY 1
+008320             UNTIL RATE-IDX > RATE-TABLE-COUNT
+008330         IF WS-BEST-RATE = ZERO
+008340             DISPLAY 'WARNING - NO EXCHANGE RATE FOR ' RC-CCY-IN
+008350                 ' TO ' WS-REPORT-CURRENCY ' AS OF ' RC-AS-OF-DATE
+008360             MOVE RC-AMOUNT-IN TO RC-AMOUNT-OUT
+008370         ELSE
+008380             COMPUTE RC-AMOUNT-OUT = RC-AMOUNT-IN * WS-BEST-RATE
+008390         END-IF
+008400     END-IF.
+008410
+008420 8110-SCAN-RATE-TABLE.
+008430     IF RT-FROM-CCY(RATE-IDX) = RC-CCY-IN
+008440             AND RT-TO-CCY(RATE-IDX) = WS-REPORT-CURRENCY
+008450             AND RT-EFF-DATE(RATE-IDX) <= RC-AS-OF-DATE
+008460             AND RT-EFF-DATE(RATE-IDX) >= WS-BEST-EFF-DATE
+008470         MOVE RT-EFF-DATE(RATE-IDX) TO WS-BEST-EFF-DATE
+008480         MOVE RT-VALUE(RATE-IDX)    TO WS-BEST-RATE
+008490     END-IF.
