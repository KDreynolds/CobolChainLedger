@@ -0,0 +1,14 @@
+000010***************************************************************
+000020*    NEWACCT.CPY
+000030*    NEW-ACCOUNT-RECORD LAYOUT - ONE ENTRY PER ACCOUNT TO BE
+000040*    ADDED TO ACCOUNT-MASTER.  COPY INTO THE FD FOR
+000050*    NEW-ACCOUNTS.
+000060*
+000070*    MODIFICATION HISTORY
+000080*    DATE       INIT DESCRIPTION
+000090*    ---------- ---- ----------------------------------------
+000100*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000110***************************************************************
+000120 01  NEW-ACCOUNT-RECORD.
+000130     05  NACC-ID                 PIC X(20).
+000140     05  NACC-BALANCE            PIC S9(10)V99.
