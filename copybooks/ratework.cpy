@@ -0,0 +1,33 @@
+000010***************************************************************
+000020*    RATEWORK.CPY
+000030*    WORKING-STORAGE FOR THE EXCHANGE RATE TABLE AND THE
+000040*    CURRENCY CONVERSION ROUTINE IN RATECALC.CPY.  ANY PROGRAM
+000050*    THAT COPIES RATECALC MUST ALSO COPY THIS INTO WORKING-
+000060*    STORAGE SECTION AND DECLARE RATE-TABLE-FILE (RATETBL.CPY).
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- ----------------------------------------
+000110*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000120***************************************************************
+000130 01  WS-RATE-STATUS              PIC X(02) VALUE '00'.
+000140 01  WS-RATE-EOF-SW              PIC X(01) VALUE 'N'.
+000150     88  RATE-EOF                        VALUE 'Y'.
+000160 01  WS-REPORT-CURRENCY          PIC X(03) VALUE 'USD'.
+000170 01  WS-BEST-EFF-DATE            PIC 9(10) VALUE ZERO.
+000180 01  WS-BEST-RATE                PIC 9(04)V9(06) VALUE ZERO.
+000190
+000200 01  RATE-TABLE-AREA.
+000210     05  RATE-TABLE-COUNT        PIC 9(04) COMP VALUE ZERO.
+000220     05  RATE-TABLE-ENTRY OCCURS 200 TIMES
+000230                         INDEXED BY RATE-IDX.
+000240         10  RT-FROM-CCY         PIC X(03).
+000250         10  RT-TO-CCY           PIC X(03).
+000260         10  RT-VALUE            PIC 9(04)V9(06).
+000270         10  RT-EFF-DATE         PIC 9(10).
+000280
+000290 01  RATE-CONVERT-AREA.
+000300     05  RC-CCY-IN               PIC X(03).
+000310     05  RC-AMOUNT-IN            PIC S9(10)V99.
+000320     05  RC-AS-OF-DATE           PIC 9(10).
+000330     05  RC-AMOUNT-OUT           PIC S9(10)V99.
