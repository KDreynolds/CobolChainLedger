@@ -0,0 +1,17 @@
+000010***************************************************************
+000020*    EODCTL.CPY
+000030*    EOD-CONTROL-RECORD LAYOUT - ONE RECORD HOLDING THE
+000040*    RECORD COUNT AND NET AMOUNT LEDGER COMPUTED BY WALKING
+000050*    TRANSACTION.DAT START TO FINISH AT CLOSE-FILE TIME.
+000060*    RECONCIL COMPARES ITS OWN RECOUNT AGAINST THIS RECORD TO
+000070*    CATCH RECORDS ADDED, REMOVED OR ALTERED OUTSIDE OF LEDGER.
+000080*
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT DESCRIPTION
+000110*    ---------- ---- ----------------------------------------
+000120*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000130***************************************************************
+000140 01  EOD-CONTROL-RECORD.
+000150     05  EOD-RUN-DATE             PIC 9(08).
+000160     05  EOD-RECORD-COUNT         PIC 9(10).
+000170     05  EOD-TOTAL-AMOUNT         PIC S9(12)V99.
