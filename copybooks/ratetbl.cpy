@@ -0,0 +1,15 @@
+000010***************************************************************
+000020*    RATETBL.CPY
+000030*    RATE-TABLE-RECORD LAYOUT - ONE EFFECTIVE-DATED EXCHANGE
+000040*    RATE PER RECORD.  COPY INTO THE FD FOR RATE-TABLE-FILE.
+000050*
+000060*    MODIFICATION HISTORY
+000070*    DATE       INIT DESCRIPTION
+000080*    ---------- ---- ----------------------------------------
+000090*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000100***************************************************************
+000110 01  RATE-TABLE-RECORD.
+000120     05  RATE-FROM-CCY           PIC X(03).
+000130     05  RATE-TO-CCY             PIC X(03).
+000140     05  RATE-VALUE              PIC 9(04)V9(06).
+000150     05  RATE-EFF-DATE           PIC 9(10).
