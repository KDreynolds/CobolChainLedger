@@ -0,0 +1,19 @@
+000010***************************************************************
+000020*    PENDTRX.CPY
+000030*    PENDING-TRANSACTION-RECORD LAYOUT - ONE ENTRY PER
+000040*    TRANSACTION WAITING TO BE POSTED BY LEDGER'S BATCH MODE.
+000050*    SAME FIELDS AS WS-TRANSACTION IN LEDGER.
+000060*
+000070*    MODIFICATION HISTORY
+000080*    DATE       INIT DESCRIPTION
+000090*    ---------- ---- ----------------------------------------
+000100*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000105*    2026-08-08 KDR  ADDED PEND-CURRENCY-CODE TO MATCH
+000106*                    TRX-CURRENCY-CODE.
+000110***************************************************************
+000120 01  PENDING-TRANSACTION-RECORD.
+000130     05  PEND-SENDER              PIC X(20).
+000140     05  PEND-RECIPIENT           PIC X(20).
+000150     05  PEND-AMOUNT              PIC S9(10)V99.
+000160     05  PEND-TIMESTAMP           PIC 9(10).
+000170     05  PEND-CURRENCY-CODE       PIC X(03).
