@@ -0,0 +1,40 @@
+000010***************************************************************
+000020*    HASHCALC.CPY
+000030*    COMPUTES REC-HASH FROM PREV-HASH AND THE CURRENT
+000040*    TRANSACTION-RECORD FIELDS.  COPY INTO THE PROCEDURE
+000050*    DIVISION OF ANY PROGRAM THAT ALSO COPIES HASHWORK INTO
+000060*    WORKING-STORAGE.  CALLER MUST MOVE THE CHAIN'S RUNNING
+000070*    HASH INTO PREV-HASH BEFORE PERFORMING THIS PARAGRAPH -
+000080*    REC-HASH IS SET ON RETURN.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT DESCRIPTION
+000120*    ---------- ---- ----------------------------------------
+000130*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000135*    2026-08-08 KDR  HASH INPUT NOW ALSO COVERS
+000136*                    TRX-CURRENCY-CODE (78 CHARS -> 81).
+000137*    2026-08-08 KDR  HASH INPUT NOW ALSO COVERS TRX-TYPE AND
+000138*                    TRX-REF-ID (81 CHARS -> 92).
+000140***************************************************************
+005000 5000-COMPUTE-CHAIN-HASH.
+005010     MOVE PREV-HASH        TO WS-HASH-PREV.
+005020     MOVE TRX-SENDER       TO WS-HASH-SENDER.
+005030     MOVE TRX-RECIPIENT    TO WS-HASH-RECIPIENT.
+005040     MOVE TRX-AMOUNT       TO WS-HASH-AMOUNT.
+005050     MOVE TRX-TIMESTAMP    TO WS-HASH-TIMESTAMP.
+005055     MOVE TRX-CURRENCY-CODE TO WS-HASH-CURRENCY.
+005056     MOVE TRX-TYPE         TO WS-HASH-TYPE.
+005057     MOVE TRX-REF-ID       TO WS-HASH-REF-ID.
+005060     MOVE ZERO TO WS-HASH-ACCUM.
+005070     PERFORM 5100-ACCUMULATE-HASH-CHAR
+005080         VARYING WS-HASH-INDEX FROM 1 BY 1
+005090         UNTIL WS-HASH-INDEX > 92.
+005100     MOVE WS-HASH-ACCUM TO REC-HASH.
+005110
+005120 5100-ACCUMULATE-HASH-CHAR.
+005130     COMPUTE WS-HASH-TEMP =
+005140         (WS-HASH-ACCUM * 31) +
+005150         FUNCTION ORD(WS-HASH-CHAR(WS-HASH-INDEX)).
+005160     DIVIDE WS-HASH-TEMP BY WS-HASH-MODULUS
+005170         GIVING WS-HASH-QUOT
+005180         REMAINDER WS-HASH-ACCUM.
