@@ -0,0 +1,14 @@
+000010***************************************************************
+000020*    CTRLFILE.CPY
+000030*    LEDGER-CONTROL-RECORD LAYOUT - ONE RECORD RECORDING HOW
+000040*    FAR THE LAST LEDGER RUN GOT, SO A RERUN AFTER AN ABEND
+000050*    CAN SKIP WORK ALREADY POSTED INSTEAD OF DOUBLE-POSTING.
+000060*
+000070*    MODIFICATION HISTORY
+000080*    DATE       INIT DESCRIPTION
+000090*    ---------- ---- ----------------------------------------
+000100*    2026-08-08 KDR  ORIGINAL LAYOUT.
+000110***************************************************************
+000120 01  LEDGER-CONTROL-RECORD.
+000130     05  CTL-LAST-SEQ-NO          PIC 9(10).
+000140     05  CTL-LAST-BATCH-INPUT-NO  PIC 9(10).
