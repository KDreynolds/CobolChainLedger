@@ -0,0 +1,106 @@
+000010***************************************************************
+000020*    PROGRAM-ID.  ACCTLOAD
+000030*    AUTHOR.      K. REYNOLDS
+000040*    INSTALLATION. CHAINLEDGER DATA PROCESSING
+000050*    DATE-WRITTEN. 2026-08-08
+000060*
+000070*    PROVISIONS ACCOUNT-MASTER.  READS NEW-ACCOUNTS.DAT AND
+000080*    WRITES A NEW ACCOUNT-MASTER-RECORD FOR EACH ACCT-ID NOT
+000090*    ALREADY ON FILE, WITH ITS STARTING BALANCE.  AN ACCT-ID
+000100*    ALREADY PRESENT IS LEFT ALONE AND REPORTED AS SKIPPED -
+000110*    THIS IS HOW AN ACCOUNT COMES TO EXIST BEFORE LEDGER WILL
+000120*    POST ANY TRANSACTION AGAINST IT (SEE
+000130*    4100-VALIDATE-SENDER-BALANCE IN LEDGER).
+000140*
+000150*    MODIFICATION HISTORY
+000160*    DATE       INIT DESCRIPTION
+000170*    ---------- ---- ----------------------------------------
+000180*    2026-08-08 KDR  ORIGINAL PROGRAM.
+000190***************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. ACCTLOAD.
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ACCOUNT-MASTER ASSIGN TO "ACCOUNT.DAT"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS DYNAMIC
+000290         RECORD KEY IS ACCT-ID
+000300         FILE STATUS IS WS-ACCT-STATUS.
+000310
+000320     SELECT NEW-ACCOUNTS ASSIGN TO "NEW-ACCOUNTS.DAT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-NACC-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  ACCOUNT-MASTER.
+000390     COPY "acctmast.cpy".
+000400
+000410 FD  NEW-ACCOUNTS.
+000420     COPY "newacct.cpy".
+000430
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-ACCT-STATUS              PIC X(02) VALUE '00'.
+000460 01  WS-NACC-STATUS              PIC X(02) VALUE '00'.
+000470 01  WS-NACC-EOF-SW              PIC X(01) VALUE 'N'.
+000480     88  NACC-EOF                        VALUE 'Y'.
+000490 01  WS-ADDED-COUNT              PIC 9(10) VALUE ZERO.
+000500 01  WS-SKIPPED-COUNT            PIC 9(10) VALUE ZERO.
+000510
+000520 PROCEDURE DIVISION.
+000530 0000-MAINLINE.
+000540     PERFORM 1000-OPEN-FILES.
+000550     PERFORM 2000-READ-NEW-ACCOUNT.
+000560     PERFORM 2100-ADD-ONE-ACCOUNT UNTIL NACC-EOF.
+000570     PERFORM 3000-REPORT-RESULT.
+000580     PERFORM STOP-RUN.
+000590
+000600 1000-OPEN-FILES.
+000610     OPEN I-O ACCOUNT-MASTER.
+000620     IF WS-ACCT-STATUS = '35'
+000630         OPEN OUTPUT ACCOUNT-MASTER
+000640         CLOSE ACCOUNT-MASTER
+000650         OPEN I-O ACCOUNT-MASTER
+000660     END-IF.
+000670     IF WS-ACCT-STATUS NOT = '00'
+000680         DISPLAY 'ERROR OPENING ACCOUNT.DAT'
+000690         STOP RUN
+000700     END-IF.
+000710     OPEN INPUT NEW-ACCOUNTS.
+000720     IF WS-NACC-STATUS NOT = '00'
+000730         DISPLAY 'ERROR OPENING NEW-ACCOUNTS.DAT'
+000740         STOP RUN
+000750     END-IF.
+000760
+000770 2000-READ-NEW-ACCOUNT.
+000780     READ NEW-ACCOUNTS
+000790         AT END
+000800             SET NACC-EOF TO TRUE
+000810     END-READ.
+000820
+000830 2100-ADD-ONE-ACCOUNT.
+000840     MOVE NACC-ID TO ACCT-ID.
+000850     READ ACCOUNT-MASTER
+000860         INVALID KEY
+000870             MOVE NACC-ID      TO ACCT-ID
+000880             MOVE NACC-BALANCE TO ACCT-BALANCE
+000890             WRITE ACCOUNT-MASTER-RECORD
+000900             ADD 1 TO WS-ADDED-COUNT
+000910         NOT INVALID KEY
+000920             DISPLAY 'ACCOUNT ALREADY EXISTS - SKIPPED: ' NACC-ID
+000930             ADD 1 TO WS-SKIPPED-COUNT
+000940     END-READ.
+000950     PERFORM 2000-READ-NEW-ACCOUNT.
+000960
+000970 3000-REPORT-RESULT.
+000980     CLOSE ACCOUNT-MASTER.
+000990     CLOSE NEW-ACCOUNTS.
+001000     DISPLAY 'ACCOUNTS ADDED:   ' WS-ADDED-COUNT.
+001010     DISPLAY 'ACCOUNTS SKIPPED: ' WS-SKIPPED-COUNT.
+001020
+001030 STOP-RUN.
+001040     STOP RUN.
+001050
+001060 END PROGRAM ACCTLOAD.
