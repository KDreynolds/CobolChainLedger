@@ -0,0 +1,113 @@
+000010***************************************************************
+000020*    PROGRAM-ID.  VERCHAIN
+000030*    AUTHOR.      K. REYNOLDS
+000040*    INSTALLATION. CHAINLEDGER DATA PROCESSING
+000050*    DATE-WRITTEN. 2026-08-08
+000060*
+000070*    WALKS TRANSACTION.DAT START TO FINISH RECOMPUTING EACH
+000080*    RECORD'S CHAIN HASH AND REPORTS THE FIRST RECORD WHERE
+000090*    THE CHAIN BREAKS - EITHER BECAUSE A RECORD'S PREV-HASH
+000100*    DOES NOT MATCH THE PRIOR RECORD'S REC-HASH, OR BECAUSE A
+000110*    RECORD'S CONTENT NO LONGER MATCHES ITS OWN REC-HASH.
+000120*
+000130*    MODIFICATION HISTORY
+000140*    DATE       INIT DESCRIPTION
+000150*    ---------- ---- ----------------------------------------
+000160*    2026-08-08 KDR  ORIGINAL PROGRAM.
+000165*    2026-08-08 KDR  DECLARED THE TRX-RECIPIENT ALTERNATE KEY
+000166*                    LEDGER NOW MAINTAINS ON TRANSACTION.DAT SO
+000167*                    THIS PROGRAM'S KEY SET STAYS IN STEP WITH
+000168*                    THE FILE THAT CREATED IT.
+000170***************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. VERCHAIN.
+000200
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTION.DAT"
+000245         ORGANIZATION IS INDEXED
+000247         RECORD KEY IS TRX-SEQ-NO
+000249         ALTERNATE RECORD KEY IS TRX-SENDER WITH DUPLICATES
+000251         ALTERNATE RECORD KEY IS TRX-RECIPIENT WITH DUPLICATES
+000260         FILE STATUS IS WS-FILE-STATUS.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  TRANSACTION-FILE.
+000310     COPY "trxrec.cpy".
+000320
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-FILE-STATUS              PIC X(02) VALUE '00'.
+000350 01  WS-EOF                      PIC X(01) VALUE 'N'.
+000360     88  EOF                             VALUE 'Y'.
+000370 01  WS-BREAK-SW                 PIC X(01) VALUE 'N'.
+000380     88  BREAK-FOUND                     VALUE 'Y'.
+000390 01  WS-RECORD-COUNT             PIC 9(10) VALUE ZERO.
+000400 01  WS-PREV-HASH                PIC 9(16) VALUE ZERO.
+000410 01  WS-FILE-PREV-HASH           PIC 9(16) VALUE ZERO.
+000420 01  WS-FILE-REC-HASH            PIC 9(16) VALUE ZERO.
+000430
+000440     COPY "hashwork.cpy".
+000450
+000460 PROCEDURE DIVISION.
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INITIALIZE.
+000490     PERFORM 2000-VERIFY-RECORD UNTIL EOF.
+000500     PERFORM 3000-REPORT-RESULT.
+000510     PERFORM STOP-RUN.
+000520
+000530 1000-INITIALIZE.
+000540     OPEN INPUT TRANSACTION-FILE.
+000550     IF WS-FILE-STATUS NOT = '00'
+000560         DISPLAY 'ERROR OPENING TRANSACTION.DAT'
+000570         STOP RUN
+000580     END-IF.
+000590     PERFORM 1100-READ-NEXT-RECORD.
+000600
+000610 1100-READ-NEXT-RECORD.
+000620     READ TRANSACTION-FILE
+000630         AT END
+000640             SET EOF TO TRUE
+000650         NOT AT END
+000660             ADD 1 TO WS-RECORD-COUNT
+000670     END-READ.
+000680
+000690 2000-VERIFY-RECORD.
+000700     IF NOT BREAK-FOUND
+000710         MOVE REC-HASH  TO WS-FILE-REC-HASH
+000720         MOVE PREV-HASH TO WS-FILE-PREV-HASH
+000730         IF WS-FILE-PREV-HASH NOT = WS-PREV-HASH
+000740             PERFORM 2100-REPORT-BREAK
+000750         ELSE
+000760             PERFORM 5000-COMPUTE-CHAIN-HASH
+000770             IF REC-HASH NOT = WS-FILE-REC-HASH
+000780                 PERFORM 2100-REPORT-BREAK
+000790             ELSE
+000800                 MOVE WS-FILE-REC-HASH TO WS-PREV-HASH
+000810             END-IF
+000820         END-IF
+000830     END-IF.
+000840     PERFORM 1100-READ-NEXT-RECORD.
+000850
+000860 2100-REPORT-BREAK.
+000870     DISPLAY 'CHAIN BROKEN AT RECORD NUMBER: ' WS-RECORD-COUNT.
+000880     DISPLAY '  SENDER: ' TRX-SENDER ' RECIPIENT: '
+000890         TRX-RECIPIENT.
+000900     SET BREAK-FOUND TO TRUE.
+000910
+000920 3000-REPORT-RESULT.
+000930     CLOSE TRANSACTION-FILE.
+000940     IF BREAK-FOUND
+000950         DISPLAY 'CHAIN VERIFICATION FAILED'
+000960     ELSE
+000970         DISPLAY 'CHAIN VERIFICATION PASSED - '
+000980             WS-RECORD-COUNT ' RECORDS OK'
+000990     END-IF.
+001000
+001010 STOP-RUN.
+001020     STOP RUN.
+001030
+005000     COPY "hashcalc.cpy".
+001040
+001050 END PROGRAM VERCHAIN.
