@@ -0,0 +1,126 @@
+000010***************************************************************
+000020*    PROGRAM-ID.  RECONCIL
+000030*    AUTHOR.      K. REYNOLDS
+000040*    INSTALLATION. CHAINLEDGER DATA PROCESSING
+000050*    DATE-WRITTEN. 2026-08-08
+000060*
+000070*    RECOUNTS TRANSACTION.DAT FROM SCRATCH - RECORD COUNT AND
+000080*    NET AMOUNT ACROSS EVERY RECORD - AND COMPARES THE RESULT
+000090*    AGAINST THE EOD-CONTROL.DAT TOTALS LEDGER WROTE AT THE END
+000100*    OF ITS LAST RUN.  A MISMATCH MEANS A RECORD WAS ADDED,
+000110*    REMOVED OR ALTERED OUTSIDE OF A NORMAL LEDGER POST.
+000120*
+000130*    MODIFICATION HISTORY
+000140*    DATE       INIT DESCRIPTION
+000150*    ---------- ---- ----------------------------------------
+000160*    2026-08-08 KDR  ORIGINAL PROGRAM.
+000165*    2026-08-08 KDR  DECLARED THE TRX-RECIPIENT ALTERNATE KEY
+000166*                    LEDGER NOW MAINTAINS ON TRANSACTION.DAT SO
+000167*                    THIS PROGRAM'S KEY SET STAYS IN STEP WITH
+000168*                    THE FILE THAT CREATED IT.
+000170***************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. RECONCIL.
+000200
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTION.DAT"
+000245         ORGANIZATION IS INDEXED
+000247         RECORD KEY IS TRX-SEQ-NO
+000249         ALTERNATE RECORD KEY IS TRX-SENDER WITH DUPLICATES
+000251         ALTERNATE RECORD KEY IS TRX-RECIPIENT WITH DUPLICATES
+000260         FILE STATUS IS WS-FILE-STATUS.
+000270
+000271     SELECT EOD-CONTROL-FILE ASSIGN TO "EOD-CONTROL.DAT"
+000272         ORGANIZATION IS LINE SEQUENTIAL
+000273         FILE STATUS IS WS-EOD-STATUS.
+000274
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  TRANSACTION-FILE.
+000310     COPY "trxrec.cpy".
+000320
+000321 FD  EOD-CONTROL-FILE.
+000322     COPY "eodctl.cpy".
+000323
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-FILE-STATUS              PIC X(02) VALUE '00'.
+000341 01  WS-EOD-STATUS               PIC X(02) VALUE '00'.
+000350 01  WS-EOF                      PIC X(01) VALUE 'N'.
+000360     88  EOF                             VALUE 'Y'.
+000362 01  WS-EOD-FOUND-SW             PIC X(01) VALUE 'N'.
+000364     88  EOD-CONTROL-FOUND               VALUE 'Y'.
+000366 01  WS-BREAK-SW                 PIC X(01) VALUE 'N'.
+000368     88  BREAK-FOUND                     VALUE 'Y'.
+000390 01  WS-RECORD-COUNT             PIC 9(10) VALUE ZERO.
+000391 01  WS-TOTAL-AMOUNT             PIC S9(12)V99 VALUE ZERO.
+000392 01  WS-CTL-RECORD-COUNT         PIC 9(10) VALUE ZERO.
+000393 01  WS-CTL-TOTAL-AMOUNT         PIC S9(12)V99 VALUE ZERO.
+000394 01  WS-CTL-RUN-DATE             PIC 9(08) VALUE ZERO.
+000395
+000460 PROCEDURE DIVISION.
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INITIALIZE.
+000490     PERFORM 2000-TALLY-ONE-RECORD UNTIL EOF.
+000500     PERFORM 3000-REPORT-RESULT.
+000510     PERFORM STOP-RUN.
+000520
+000530 1000-INITIALIZE.
+000540     OPEN INPUT TRANSACTION-FILE.
+000550     IF WS-FILE-STATUS NOT = '00'
+000560         DISPLAY 'ERROR OPENING TRANSACTION.DAT'
+000570         STOP RUN
+000580     END-IF.
+000590     PERFORM 1100-READ-EOD-CONTROL.
+000600
+000610 1100-READ-EOD-CONTROL.
+000620     OPEN INPUT EOD-CONTROL-FILE.
+000630     IF WS-EOD-STATUS = '00'
+000640         READ EOD-CONTROL-FILE
+000650             AT END
+000660                 CONTINUE
+000670             NOT AT END
+000680                 SET EOD-CONTROL-FOUND TO TRUE
+000690                 MOVE EOD-RUN-DATE     TO WS-CTL-RUN-DATE
+000700                 MOVE EOD-RECORD-COUNT TO WS-CTL-RECORD-COUNT
+000710                 MOVE EOD-TOTAL-AMOUNT TO WS-CTL-TOTAL-AMOUNT
+000720         END-READ
+000730         CLOSE EOD-CONTROL-FILE
+000740     END-IF.
+000750
+000760 2000-TALLY-ONE-RECORD.
+000770     READ TRANSACTION-FILE NEXT RECORD
+000780         AT END
+000790             SET EOF TO TRUE
+000800         NOT AT END
+000810             ADD 1 TO WS-RECORD-COUNT
+000820             ADD TRX-AMOUNT TO WS-TOTAL-AMOUNT
+000830     END-READ.
+000840
+000920 3000-REPORT-RESULT.
+000930     CLOSE TRANSACTION-FILE.
+000940     IF NOT EOD-CONTROL-FOUND
+000950         DISPLAY 'NO EOD-CONTROL.DAT ON FILE - NOTHING TO '
+000960             'RECONCILE AGAINST'
+000970     ELSE
+000990         DISPLAY 'EOD CONTROL DATE: ' WS-CTL-RUN-DATE
+001000         DISPLAY '  CONTROL RECORD COUNT:  ' WS-CTL-RECORD-COUNT
+001010             '  RECOMPUTED: ' WS-RECORD-COUNT
+001020         DISPLAY '  CONTROL TOTAL AMOUNT:  ' WS-CTL-TOTAL-AMOUNT
+001030             '  RECOMPUTED: ' WS-TOTAL-AMOUNT
+001040         IF WS-CTL-RECORD-COUNT NOT = WS-RECORD-COUNT
+001050                 OR WS-CTL-TOTAL-AMOUNT NOT = WS-TOTAL-AMOUNT
+001060             SET BREAK-FOUND TO TRUE
+001070         END-IF
+001080         IF BREAK-FOUND
+001090             DISPLAY 'RECONCILIATION FAILED - TOTALS DO NOT MATCH'
+001100         ELSE
+001110             DISPLAY 'RECONCILIATION PASSED - TOTALS MATCH'
+001120         END-IF
+001130     END-IF.
+001150
+001160 STOP-RUN.
+001170     STOP RUN.
+001180
+001190 END PROGRAM RECONCIL.
