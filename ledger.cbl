@@ -1,64 +1,648 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEDGER.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTION.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 TRX-SENDER PIC X(20).
-           05 TRX-RECIPIENT PIC X(20).
-           05 TRX-AMOUNT PIC 9(10)V99.
-           05 TRX-TIMESTAMP PIC 9(10).
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF PIC X VALUE 'N'.
-           88 EOF VALUE 'Y'.
-       01 WS-TRANSACTION.
-           05 WS-SENDER PIC X(20).
-           05 WS-RECIPIENT PIC X(20).
-           05 WS-AMOUNT PIC 9(10)V99.
-           05 WS-TIMESTAMP PIC 9(10).
-
-       PROCEDURE DIVISION.
-       OPEN-FILE.
-           OPEN EXTEND TRANSACTION-FILE.
-           IF FILE-STATUS NOT = '00'
-               DISPLAY 'ERROR IN FILE OPENING'
-               STOP RUN.
-
-       WRITE-TRANSACTION.
-           MOVE WS-SENDER TO TRX-SENDER.
-           MOVE WS-RECIPIENT TO TRX-RECIPIENT.
-           MOVE WS-AMOUNT TO TRX-AMOUNT.
-           MOVE WS-TIMESTAMP TO TRX-TIMESTAMP.
-           WRITE TRANSACTION-RECORD.
-           IF FILE-STATUS NOT = '00'
-               DISPLAY 'ERROR IN WRITING TO FILE'
-               STOP RUN.
-
-       READ-TRANSACTION.
-           PERFORM UNTIL EOF
-               READ TRANSACTION-FILE
-               AT END
-                   SET EOF TO TRUE
-               NOT AT END
-                   DISPLAY TRANSACTION-RECORD
-               END-READ
-           END-PERFORM.
-
-       CLOSE-FILE.
-           CLOSE TRANSACTION-FILE.
-           IF FILE-STATUS NOT = '00'
-               DISPLAY 'ERROR IN FILE CLOSING'
-               STOP RUN.
-
-       STOP-RUN.
-           STOP RUN.
-
-       END PROGRAM LEDGER.
+000010***************************************************************
+000020*    PROGRAM-ID.  LEDGER
+000030*    AUTHOR.      K. REYNOLDS
+000040*    INSTALLATION. CHAINLEDGER DATA PROCESSING
+000050*    DATE-WRITTEN. 2026-08-08
+000060*
+000070*    POSTS TRANSACTIONS TO TRANSACTION.DAT AND CAN DISPLAY
+000080*    THE FILE BACK IN RECORD-WRITTEN ORDER.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT DESCRIPTION
+000120*    ---------- ---- ----------------------------------------
+000130*    2026-08-08 KDR  DECLARED WS-FILE-STATUS - PROGRAM DID NOT
+000140*                    COMPILE, FILE-STATUS WAS REFERENCED BUT
+000150*                    NEVER DEFINED.  PULLED TRANSACTION-RECORD
+000160*                    OUT TO A SHARED COPYBOOK SO THE NEW
+000170*                    BALANCE REPORT PROGRAM CAN USE THE SAME
+000180*                    LAYOUT.
+000190*    2026-08-08 KDR  ADDED ACCOUNT-MASTER LOOKUP SO
+000195*                    WRITE-TRANSACTION CAN REJECT A POST
+000196*                    AGAINST AN UNKNOWN ACCOUNT OR ONE WITH
+000197*                    INSUFFICIENT FUNDS INSTEAD OF WRITING IT
+000198*                    UNCONDITIONALLY.
+000199*    2026-08-08 KDR  WRITE-TRANSACTION NOW CHAINS EACH RECORD
+000200*                    TO THE ONE BEFORE IT VIA PREV-HASH/
+000201*                    REC-HASH (HASHCALC.CPY).  SEE VERCHAIN
+000202*                    FOR THE STANDALONE VERIFICATION PROGRAM.
+000204*    2026-08-08 KDR  ADDED A BATCH POSTING MODE - PASS BATCH
+000205*                    ON THE COMMAND LINE TO POST EVERY ENTRY
+000206*                    IN PENDING-TRANSACTIONS.DAT AND WRITE A
+000207*                    POSTING-LOG.DAT SUMMARY.
+000209*    2026-08-08 KDR  ADDED LEDGER-CONTROL.DAT CHECKPOINT SO A
+000210*                    RERUN OF A BATCH JOB PICKS UP WHERE THE
+000211*                    LAST RUN LEFT OFF INSTEAD OF DOUBLE-
+000212*                    POSTING PENDING-TRANSACTIONS.DAT.
+000213*    2026-08-08 KDR  ADDED A REVERSE RUN MODE THAT POSTS AN
+000214*                    OFFSETTING ENTRY FOR AN EARLIER TRX-SEQ-NO.
+000215*    2026-08-08 KDR  CLOSE-FILE NOW WRITES EOD-CONTROL.DAT WITH
+000216*                    THE RECORD COUNT AND NET AMOUNT ACROSS ALL
+000217*                    OF TRANSACTION.DAT.  SEE RECONCIL FOR THE
+000218*                    STANDALONE PROGRAM THAT CHECKS THIS TOTAL.
+000219*    2026-08-08 KDR  TRANSACTION-FILE FALLBACK OPEN LEFT THE FILE
+000220*                    OUTPUT-ONLY ON A BRAND-NEW TRANSACTION.DAT -
+000221*                    READ-TRANSACTION'S NEXT RECORD READ WOULD
+000222*                    ABEND.  NOW CLOSES AND REOPENS I-O, SAME AS
+000223*                    THE ACCOUNT-MASTER FALLBACK BELOW IT.
+000224*    2026-08-08 KDR  ADDED TRX-RECIPIENT AS A SECOND ALTERNATE
+000225*                    KEY SO A PROGRAM CAN GO STRAIGHT TO AN
+000226*                    ACCOUNT'S INCOMING ENTRIES WITHOUT A FULL
+000227*                    FILE SCAN.  SEE STMTGEN.
+000228*    2026-08-08 KDR  4100-VALIDATE-SENDER-BALANCE NOW REJECTS A
+000229*                    ZERO OR NEGATIVE AMOUNT ON AN ORIGINAL POST -
+000230*                    A NEGATIVE TRX-AMOUNT MADE THE BALANCE CHECK
+000231*                    VACUOUSLY TRUE.  REVERSALS ARE EXEMPT, THEY
+000232*                    LEGITIMATELY CARRY A NEGATIVE AMOUNT.
+000233*    2026-08-08 KDR  REVERSE-TRANSACTION NOW SCANS FOR AN EXISTING
+000234*                    REVERSAL OF THE SAME TRX-SEQ-NO BEFORE
+000235*                    POSTING - THE OLD CHECK ONLY CAUGHT REVERSING
+000236*                    A REVERSAL, NOT REVERSING THE SAME ORIGINAL
+000237*                    TWICE.
+000238*    2026-08-08 KDR  4100-VALIDATE-SENDER-BALANCE/4200-POST-
+000239*                    ACCOUNT-BALANCES COMPARED AND POSTED RAW
+000240*                    TRX-AMOUNT AGAINST ACCT-BALANCE WITH NO
+000241*                    CURRENCY CONVERSION, EVEN THOUGH ACCT-BALANCE
+000242*                    HAS NO CURRENCY OF ITS OWN - IT IS THE
+000243*                    ACCOUNT'S BOOK BALANCE IN WS-REPORT-CURRENCY
+000244*                    (USD), THE SAME BOOK CURRENCY BALRPT/STMTGEN
+000245*                    REPORT IN.  BOTH PARAGRAPHS NOW CONVERT
+000246*                    TRX-AMOUNT TO WS-BOOK-AMOUNT VIA RATECALC.CPY
+000247*                    BEFORE COMPARING OR POSTING; TRANSACTION.DAT
+000248*                    ITSELF STILL RECORDS THE ORIGINAL TRX-AMOUNT/
+000249*                    TRX-CURRENCY-CODE UNCHANGED.
+000250*    2026-08-08 KDR  WS-CTL-LAST-BATCH-INPUT-NO NEVER RESET ONCE A
+000251*                    BATCH RUN FINISHED NORMALLY, SO THE NEXT
+000252*                    DAY'S (SHORTER) PENDING-TRANSACTIONS.DAT COULD
+000253*                    BE SKIPPED ENTIRELY BY 6050-SKIP-POSTED-INPUT.
+000254*                    BATCH-POST-TRANSACTIONS NOW ZEROES IT AND
+000255*                    CHECKPOINTS AGAIN ONCE THE INPUT FILE IS
+000256*                    EXHAUSTED NORMALLY.  ALSO MOVED THE
+000257*                    0300-UPDATE-CHECKPOINT CALL OUT OF WRITE-
+000258*                    TRANSACTION'S ACCEPTED BRANCH SO A REJECTED
+000259*                    ENTRY'S CONSUMPTION OF PENDING-TRANSACTIONS.DAT
+000260*                    IS ALSO PERSISTED - OTHERWISE A RUN THAT
+000261*                    ABENDED RIGHT AFTER A REJECTED ENTRY WOULD
+000262*                    RE-EVALUATE IT (AND ANY REJECTED RUN BEFORE
+000263*                    IT) ON RESTART.
+000208***************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. LEDGER.
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTION.DAT"
+000270         ORGANIZATION IS INDEXED
+000273         ACCESS MODE IS DYNAMIC
+000275         RECORD KEY IS TRX-SEQ-NO
+000277         ALTERNATE RECORD KEY IS TRX-SENDER WITH DUPLICATES
+000278         ALTERNATE RECORD KEY IS TRX-RECIPIENT WITH DUPLICATES
+000280         FILE STATUS IS WS-FILE-STATUS.
+000282
+000284     SELECT ACCOUNT-MASTER ASSIGN TO "ACCOUNT.DAT"
+000286         ORGANIZATION IS INDEXED
+000288         ACCESS MODE IS DYNAMIC
+000290         RECORD KEY IS ACCT-ID
+000292         FILE STATUS IS WS-ACCT-STATUS.
+000293
+000294     SELECT PENDING-TRANSACTIONS
+000295         ASSIGN TO "PENDING-TRANSACTIONS.DAT"
+000296         ORGANIZATION IS LINE SEQUENTIAL
+000297         FILE STATUS IS WS-PEND-STATUS.
+000298
+000299     SELECT POSTING-LOG ASSIGN TO "POSTING-LOG.DAT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000301         FILE STATUS IS WS-LOG-STATUS.
+000302
+000303     SELECT CONTROL-FILE ASSIGN TO "LEDGER-CONTROL.DAT"
+000304         ORGANIZATION IS LINE SEQUENTIAL
+000305         FILE STATUS IS WS-CTL-STATUS.
+000306
+000307     SELECT EOD-CONTROL-FILE ASSIGN TO "EOD-CONTROL.DAT"
+000308         ORGANIZATION IS LINE SEQUENTIAL
+000309         FILE STATUS IS WS-EOD-STATUS.
+000310
+000311     SELECT RATE-TABLE-FILE ASSIGN TO "RATE-TABLE.DAT"
+000312         ORGANIZATION IS LINE SEQUENTIAL
+000313         FILE STATUS IS WS-RATE-STATUS.
+000314
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  TRANSACTION-FILE.
+000330     COPY "trxrec.cpy".
+000335
+000336 FD  ACCOUNT-MASTER.
+000337     COPY "acctmast.cpy".
+000338
+000339 FD  PENDING-TRANSACTIONS.
+000341     COPY "pendtrx.cpy".
+000342
+000343 FD  POSTING-LOG.
+000344     COPY "postlog.cpy".
+000340
+000345 FD  CONTROL-FILE.
+000346     COPY "ctrlfile.cpy".
+000347
+000348 FD  EOD-CONTROL-FILE.
+000349     COPY "eodctl.cpy".
+000350
+000351 FD  RATE-TABLE-FILE.
+000352     COPY "ratetbl.cpy".
+000353
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-FILE-STATUS              PIC X(02) VALUE '00'.
+000362 01  WS-ACCT-STATUS              PIC X(02) VALUE '00'.
+000364 01  WS-PEND-STATUS              PIC X(02) VALUE '00'.
+000366 01  WS-LOG-STATUS               PIC X(02) VALUE '00'.
+000367 01  WS-CTL-STATUS               PIC X(02) VALUE '00'.
+000368 01  WS-CTL-LAST-SEQ-NO          PIC 9(10) VALUE ZERO.
+000369 01  WS-CTL-LAST-BATCH-INPUT-NO  PIC 9(10) VALUE ZERO.
+000371 01  WS-SKIP-INDEX               PIC 9(10) VALUE ZERO.
+000370 01  WS-EOF                      PIC X(01) VALUE 'N'.
+000380     88  EOF                             VALUE 'Y'.
+000381 01  WS-PEND-EOF                 PIC X(01) VALUE 'N'.
+000383     88  PEND-EOF                        VALUE 'Y'.
+000387 01  WS-RUN-MODE                 PIC X(10) VALUE SPACES.
+003871 01  WS-COMMAND-LINE             PIC X(80) VALUE SPACES.
+003872 01  WS-REVERSE-SEQ-NO           PIC 9(10) VALUE ZERO.
+003873 01  WS-TRX-TYPE                 PIC X(01) VALUE 'O'.
+003874 01  WS-TRX-REF-ID               PIC 9(10) VALUE ZERO.
+003881 01  WS-DUP-EOF-SW               PIC X(01) VALUE 'N'.
+003882     88  DUP-SCAN-EOF                    VALUE 'Y'.
+003883 01  WS-DUP-FOUND-SW             PIC X(01) VALUE 'N'.
+003884     88  DUP-REVERSAL-FOUND              VALUE 'Y'.
+003875 01  WS-EOD-STATUS               PIC X(02) VALUE '00'.
+003876 01  WS-EOD-EOF-SW               PIC X(01) VALUE 'N'.
+003877     88  EOD-EOF                         VALUE 'Y'.
+003878 01  WS-EOD-RUN-DATE             PIC 9(08) VALUE ZERO.
+003879 01  WS-EOD-RECORD-COUNT         PIC 9(10) VALUE ZERO.
+003880 01  WS-EOD-TOTAL-AMOUNT         PIC S9(12)V99 VALUE ZERO.
+000389 01  WS-BATCH-TOTAL              PIC 9(10) VALUE ZERO.
+000391 01  WS-BATCH-ACCEPTED           PIC 9(10) VALUE ZERO.
+000393 01  WS-BATCH-REJECTED           PIC 9(10) VALUE ZERO.
+000382 01  WS-REJECT-SW                PIC X(01) VALUE 'N'.
+000384     88  TRX-REJECTED                    VALUE 'Y'.
+000386     88  TRX-ACCEPTED                    VALUE 'N'.
+000388 01  WS-PREV-HASH                PIC 9(16) VALUE ZERO.
+000389 01  WS-NEXT-SEQ-NO              PIC 9(10) VALUE 1.
+000390 01  WS-TRANSACTION.
+000400     05  WS-SENDER               PIC X(20).
+000410     05  WS-RECIPIENT            PIC X(20).
+000420     05  WS-AMOUNT               PIC S9(10)V99.
+000430     05  WS-TIMESTAMP            PIC 9(10).
+000431     05  WS-CURRENCY             PIC X(03) VALUE 'USD'.
+000432 01  WS-BOOK-AMOUNT              PIC S9(10)V99 VALUE ZERO.
+000433
+000434     COPY "hashwork.cpy".
+000435     COPY "ratework.cpy".
+000440
+000450 PROCEDURE DIVISION.
+000460 0000-MAINLINE.
+000464     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+000465     UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACES
+000466         INTO WS-RUN-MODE WS-REVERSE-SEQ-NO.
+000470     PERFORM OPEN-FILE.
+000475     IF WS-RUN-MODE = 'BATCH'
+000476         PERFORM BATCH-POST-TRANSACTIONS
+000477     ELSE
+000479         IF WS-RUN-MODE = 'REVERSE'
+000481             PERFORM REVERSE-TRANSACTION
+000483         ELSE
+000480             PERFORM WRITE-TRANSACTION
+000482         END-IF
+000478     END-IF.
+000488     IF WS-RUN-MODE = SPACES
+000489         PERFORM READ-TRANSACTION
+000489     END-IF.
+000500     PERFORM CLOSE-FILE.
+000510     PERFORM STOP-RUN.
+000520
+000530 OPEN-FILE.
+000531     PERFORM 0100-PRIME-CHAIN-HASH.
+000540     OPEN I-O TRANSACTION-FILE.
+000541     IF WS-FILE-STATUS = '35'
+000542         OPEN OUTPUT TRANSACTION-FILE
+000544         CLOSE TRANSACTION-FILE
+000546         OPEN I-O TRANSACTION-FILE
+000548     END-IF.
+000550     IF WS-FILE-STATUS NOT = '00'
+000560         DISPLAY 'ERROR IN FILE OPENING'
+000570         STOP RUN
+000580     END-IF.
+000582     OPEN I-O ACCOUNT-MASTER.
+000583     IF WS-ACCT-STATUS = '35'
+000585         OPEN OUTPUT ACCOUNT-MASTER
+000587         CLOSE ACCOUNT-MASTER
+000589         OPEN I-O ACCOUNT-MASTER
+000591     END-IF.
+000584     IF WS-ACCT-STATUS NOT = '00'
+000586         DISPLAY 'ERROR OPENING ACCOUNT.DAT'
+000588         STOP RUN
+000590     END-IF.
+000591     PERFORM 0200-READ-CHECKPOINT.
+000592     PERFORM 8000-LOAD-RATE-TABLE.
+000593
+000600 WRITE-TRANSACTION.
+000610     MOVE WS-SENDER    TO TRX-SENDER.
+000620     MOVE WS-RECIPIENT TO TRX-RECIPIENT.
+000630     MOVE WS-AMOUNT    TO TRX-AMOUNT.
+000640     MOVE WS-TIMESTAMP TO TRX-TIMESTAMP.
+000643     MOVE WS-CURRENCY  TO TRX-CURRENCY-CODE.
+000645     MOVE WS-TRX-TYPE    TO TRX-TYPE.
+000646     MOVE WS-TRX-REF-ID  TO TRX-REF-ID.
+000641     MOVE WS-NEXT-SEQ-NO TO TRX-SEQ-NO.
+000642     PERFORM 4100-VALIDATE-SENDER-BALANCE.
+000644     IF TRX-REJECTED
+000646         DISPLAY 'TRANSACTION REJECTED - NOT POSTED'
+000648     ELSE
+000649         MOVE WS-PREV-HASH TO PREV-HASH
+000649         PERFORM 5000-COMPUTE-CHAIN-HASH
+000650         PERFORM 4200-POST-ACCOUNT-BALANCES
+000652         WRITE TRANSACTION-RECORD
+000654         IF WS-FILE-STATUS NOT = '00'
+000656             DISPLAY 'ERROR IN WRITING TO FILE'
+000658             STOP RUN
+000660         END-IF
+000661         MOVE REC-HASH TO WS-PREV-HASH
+000663         ADD 1 TO WS-NEXT-SEQ-NO
+000662     END-IF.
+000665     PERFORM 0300-UPDATE-CHECKPOINT.
+000700
+007000***************************************************************
+007001*    REVERSE-TRANSACTION
+007002*    LOOKS UP WS-REVERSE-SEQ-NO (THE ORIGINAL TRX-SEQ-NO PASSED
+007003*    ON THE COMMAND LINE AFTER REVERSE) AND POSTS AN OFFSETTING
+007004*    ENTRY FOR THE SAME SENDER/RECIPIENT/CURRENCY WITH THE
+007005*    AMOUNT NEGATED, TAGGED TRX-TYPE-REVERSAL AND POINTING BACK
+007006*    AT THE ORIGINAL VIA TRX-REF-ID.  WRITE-TRANSACTION DOES THE
+007007*    ACTUAL VALIDATING, HASHING AND POSTING, JUST AS IT DOES FOR
+007008*    ANY OTHER ENTRY.
+007009***************************************************************
+007010 REVERSE-TRANSACTION.
+007020     MOVE WS-REVERSE-SEQ-NO TO TRX-SEQ-NO.
+007030     READ TRANSACTION-FILE
+007040         INVALID KEY
+007050             DISPLAY 'ERROR - ORIGINAL TRANSACTION NOT FOUND: '
+007060                 WS-REVERSE-SEQ-NO
+007070             STOP RUN
+007080     END-READ.
+007090     IF TRX-TYPE-REVERSAL
+007100         DISPLAY 'ERROR - CANNOT REVERSE A REVERSAL: '
+007110             WS-REVERSE-SEQ-NO
+007120         STOP RUN
+007130     END-IF.
+007140     MOVE TRX-SENDER        TO WS-SENDER.
+007150     MOVE TRX-RECIPIENT     TO WS-RECIPIENT.
+007160     COMPUTE WS-AMOUNT = ZERO - TRX-AMOUNT.
+007170     MOVE TRX-TIMESTAMP     TO WS-TIMESTAMP.
+007180     MOVE TRX-CURRENCY-CODE TO WS-CURRENCY.
+007190     MOVE 'R'               TO WS-TRX-TYPE.
+007200     MOVE WS-REVERSE-SEQ-NO TO WS-TRX-REF-ID.
+007205     PERFORM 7300-CHECK-DUPLICATE-REVERSAL.
+007206     IF DUP-REVERSAL-FOUND
+007207         DISPLAY 'ERROR - TRANSACTION ALREADY REVERSED: '
+007208             WS-REVERSE-SEQ-NO
+007209         STOP RUN
+007210     END-IF.
+007215     PERFORM WRITE-TRANSACTION.
+007220
+007300***************************************************************
+007301*    7300-CHECK-DUPLICATE-REVERSAL
+007302*    SCANS TRANSACTION-FILE FOR AN EXISTING RECORD THAT IS
+007303*    ALREADY A REVERSAL OF WS-REVERSE-SEQ-NO (TRX-TYPE-REVERSAL
+007304*    AND TRX-REF-ID = WS-REVERSE-SEQ-NO).  THE ORIGINAL RECORD
+007305*    WAS ALREADY MOVED OUT INTO WS-SENDER/WS-RECIPIENT/ETC ABOVE,
+007306*    SO CLOBBERING TRANSACTION-RECORD DURING THIS SCAN IS SAFE.
+007307***************************************************************
+007310 7300-CHECK-DUPLICATE-REVERSAL.
+007320     MOVE 'N' TO WS-DUP-EOF-SW.
+007330     MOVE 'N' TO WS-DUP-FOUND-SW.
+007340     MOVE ZERO TO TRX-SEQ-NO.
+007350     START TRANSACTION-FILE KEY IS NOT LESS THAN TRX-SEQ-NO
+007360         INVALID KEY
+007370             SET DUP-SCAN-EOF TO TRUE
+007380     END-START.
+007390     PERFORM 7310-SCAN-ONE-RECORD
+007400         UNTIL DUP-SCAN-EOF OR DUP-REVERSAL-FOUND.
+007410
+007420 7310-SCAN-ONE-RECORD.
+007430     READ TRANSACTION-FILE NEXT RECORD
+007440         AT END
+007450             SET DUP-SCAN-EOF TO TRUE
+007460         NOT AT END
+007470             IF TRX-TYPE-REVERSAL
+007480                     AND TRX-REF-ID = WS-REVERSE-SEQ-NO
+007490                 SET DUP-REVERSAL-FOUND TO TRUE
+007500             END-IF
+007510     END-READ.
+007520
+000710 READ-TRANSACTION.
+000720     PERFORM UNTIL EOF
+000730         READ TRANSACTION-FILE NEXT RECORD
+000740             AT END
+000750                 SET EOF TO TRUE
+000760             NOT AT END
+000770                 DISPLAY TRANSACTION-RECORD
+000780         END-READ
+000790     END-PERFORM.
+000800
+000810 CLOSE-FILE.
+000820     CLOSE TRANSACTION-FILE.
+000830     IF WS-FILE-STATUS NOT = '00'
+000840         DISPLAY 'ERROR IN FILE CLOSING'
+000850         STOP RUN
+000860     END-IF.
+000862     CLOSE ACCOUNT-MASTER.
+000864     IF WS-ACCT-STATUS NOT = '00'
+000866         DISPLAY 'ERROR CLOSING ACCOUNT.DAT'
+000868         STOP RUN
+000870     END-IF.
+000872     PERFORM 0400-WRITE-EOD-CONTROL-TOTALS.
+000873
+008000***************************************************************
+008001*    0400-WRITE-EOD-CONTROL-TOTALS
+008002*    RECOUNTS TRANSACTION.DAT START TO FINISH (SAME IDIOM AS
+008003*    0100-PRIME-CHAIN-HASH) AND REWRITES EOD-CONTROL.DAT
+008004*    WHOLESALE WITH TODAY'S DATE, THE RECORD COUNT AND THE NET
+008005*    AMOUNT ACROSS EVERY RECORD ON FILE.  RECONCIL RECOMPUTES
+008006*    THE SAME TOTALS INDEPENDENTLY AND FLAGS ANY DIFFERENCE.
+008007***************************************************************
+008010 0400-WRITE-EOD-CONTROL-TOTALS.
+008020     MOVE ZERO TO WS-EOD-RECORD-COUNT.
+008030     MOVE ZERO TO WS-EOD-TOTAL-AMOUNT.
+008040     MOVE 'N'  TO WS-EOD-EOF-SW.
+008050     OPEN INPUT TRANSACTION-FILE.
+008060     IF WS-FILE-STATUS = '00'
+008070         PERFORM 0410-TALLY-ONE-RECORD
+008080             UNTIL EOD-EOF
+008090         CLOSE TRANSACTION-FILE
+008100     END-IF.
+008110     ACCEPT WS-EOD-RUN-DATE FROM DATE YYYYMMDD.
+008120     MOVE WS-EOD-RUN-DATE     TO EOD-RUN-DATE.
+008130     MOVE WS-EOD-RECORD-COUNT TO EOD-RECORD-COUNT.
+008140     MOVE WS-EOD-TOTAL-AMOUNT TO EOD-TOTAL-AMOUNT.
+008150     OPEN OUTPUT EOD-CONTROL-FILE.
+008160     IF WS-EOD-STATUS NOT = '00'
+008170         DISPLAY 'ERROR WRITING EOD-CONTROL.DAT'
+008180         STOP RUN
+008190     END-IF.
+008200     WRITE EOD-CONTROL-RECORD.
+008210     CLOSE EOD-CONTROL-FILE.
+008220
+008230 0410-TALLY-ONE-RECORD.
+008240     READ TRANSACTION-FILE NEXT RECORD
+008250         AT END
+008260             SET EOD-EOF TO TRUE
+008270         NOT AT END
+008280             ADD 1 TO WS-EOD-RECORD-COUNT
+008290             ADD TRX-AMOUNT TO WS-EOD-TOTAL-AMOUNT
+008300     END-READ.
+008310
+000880 STOP-RUN.
+000890     STOP RUN.
+000900
+000901***************************************************************
+000902*    BATCH-POST-TRANSACTIONS
+000903*    POSTS EVERY ENTRY IN PENDING-TRANSACTIONS.DAT BY CALLING
+000904*    WRITE-TRANSACTION FOR EACH ONE, THEN APPENDS A ONE-LINE
+000905*    POSTING LOG WITH THE RECORD/ACCEPTED/REJECTED COUNTS ONTO
+000906*    POSTING-LOG.DAT SO EACH NIGHT'S RUN ADDS TO THE AUDIT
+000907*    TRAIL INSTEAD OF OVERWRITING THE LAST ONE.  ONCE THE INPUT
+000908*    FILE IS EXHAUSTED NORMALLY, WS-CTL-LAST-BATCH-INPUT-NO IS
+000909*    ZEROED AND CHECKPOINTED AGAIN SO TOMORROW'S FRESH
+000910*    PENDING-TRANSACTIONS.DAT IS NOT SKIPPED USING TONIGHT'S
+000911*    COUNT - THE SKIP IS ONLY MEANT TO SURVIVE AN ABEND-AND-
+000912*    RERUN AGAINST THE SAME INPUT FILE.
+000913***************************************************************
+000907 BATCH-POST-TRANSACTIONS.
+000908     OPEN INPUT PENDING-TRANSACTIONS.
+000909     IF WS-PEND-STATUS NOT = '00'
+000910         DISPLAY 'ERROR OPENING PENDING-TRANSACTIONS.DAT'
+000911         STOP RUN
+000912     END-IF.
+000913     OPEN EXTEND POSTING-LOG.
+000914     IF WS-LOG-STATUS = '35'
+000915         OPEN OUTPUT POSTING-LOG
+000916     END-IF.
+000917     IF WS-LOG-STATUS NOT = '00'
+000918         DISPLAY 'ERROR OPENING POSTING-LOG.DAT'
+000919         STOP RUN
+000920     END-IF.
+000918     MOVE ZERO TO WS-BATCH-TOTAL.
+000919     MOVE ZERO TO WS-BATCH-ACCEPTED.
+000920     MOVE ZERO TO WS-BATCH-REJECTED.
+000920     PERFORM 6050-SKIP-POSTED-INPUT.
+000921     PERFORM 6100-READ-PENDING-RECORD.
+000922     PERFORM 6200-POST-ONE-PENDING UNTIL PEND-EOF.
+000923     MOVE ZERO TO WS-CTL-LAST-BATCH-INPUT-NO.
+000924     PERFORM 0300-UPDATE-CHECKPOINT.
+000925     CLOSE PENDING-TRANSACTIONS.
+000924     PERFORM 6300-WRITE-POSTING-LOG.
+000925     CLOSE POSTING-LOG.
+000926
+006050***************************************************************
+006051*    6050-SKIP-POSTED-INPUT
+006052*    ON A RESTART, WS-CTL-LAST-BATCH-INPUT-NO CAME BACK FROM
+006053*    LEDGER-CONTROL.DAT NON-ZERO, MEANING THAT MANY ENTRIES AT
+006054*    THE TOP OF PENDING-TRANSACTIONS.DAT WERE ALREADY POSTED ON
+006055*    A PRIOR RUN.  READ PAST THEM WITHOUT POSTING THEM AGAIN.
+006056***************************************************************
+006060 6050-SKIP-POSTED-INPUT.
+006070     MOVE ZERO TO WS-SKIP-INDEX.
+006080     PERFORM 6060-SKIP-ONE-PENDING
+006090         VARYING WS-SKIP-INDEX FROM 1 BY 1
+006100         UNTIL WS-SKIP-INDEX > WS-CTL-LAST-BATCH-INPUT-NO
+006110             OR PEND-EOF.
+006120
+006130 6060-SKIP-ONE-PENDING.
+006140     READ PENDING-TRANSACTIONS
+006150         AT END
+006160             SET PEND-EOF TO TRUE
+006170     END-READ.
+006180
+000927 6100-READ-PENDING-RECORD.
+000928     READ PENDING-TRANSACTIONS
+000929         AT END
+000930             SET PEND-EOF TO TRUE
+000931         NOT AT END
+000932             ADD 1 TO WS-BATCH-TOTAL
+000936             ADD 1 TO WS-CTL-LAST-BATCH-INPUT-NO
+000933     END-READ.
+000934
+000935 6200-POST-ONE-PENDING.
+000936     MOVE PEND-SENDER    TO WS-SENDER.
+000937     MOVE PEND-RECIPIENT TO WS-RECIPIENT.
+000938     MOVE PEND-AMOUNT    TO WS-AMOUNT.
+000939     MOVE PEND-TIMESTAMP TO WS-TIMESTAMP.
+009391     IF PEND-CURRENCY-CODE = SPACES
+009392         MOVE 'USD' TO WS-CURRENCY
+009393     ELSE
+009394         MOVE PEND-CURRENCY-CODE TO WS-CURRENCY
+009395     END-IF.
+000940     PERFORM WRITE-TRANSACTION.
+000941     IF TRX-REJECTED
+000942         ADD 1 TO WS-BATCH-REJECTED
+000943     ELSE
+000944         ADD 1 TO WS-BATCH-ACCEPTED
+000945     END-IF.
+000946     PERFORM 6100-READ-PENDING-RECORD.
+000947
+000948 6300-WRITE-POSTING-LOG.
+000949     MOVE WS-BATCH-TOTAL    TO LOG-RECORD-COUNT.
+000950     MOVE WS-BATCH-ACCEPTED TO LOG-ACCEPTED-COUNT.
+000951     MOVE WS-BATCH-REJECTED TO LOG-REJECTED-COUNT.
+000952     WRITE POSTING-LOG-RECORD.
+000953
+004100***************************************************************
+004101*    4100-VALIDATE-SENDER-BALANCE
+004102*    CONFIRMS BOTH ACCOUNTS EXIST AND THAT THE SENDER CAN
+004103*    COVER TRX-AMOUNT BEFORE ANYTHING IS POSTED.  AN ORDINARY
+004104*    POST MUST ALSO CARRY A POSITIVE AMOUNT - A ZERO OR NEGATIVE
+004105*    TRX-AMOUNT WOULD MAKE THE BALANCE CHECK BELOW VACUOUSLY
+004106*    TRUE.  REVERSALS ARE EXEMPT SINCE THEY LEGITIMATELY CARRY
+004107*    THE NEGATED AMOUNT OF THE ORIGINAL RECORD.  ACCT-BALANCE
+004108*    CARRIES NO CURRENCY OF ITS OWN - IT IS THE ACCOUNT'S BOOK
+004109*    BALANCE IN WS-REPORT-CURRENCY - SO TRX-AMOUNT IS CONVERTED
+004110*    TO WS-BOOK-AMOUNT BEFORE THE SUFFICIENT-FUNDS CHECK BELOW.
+004111***************************************************************
+004110 4100-VALIDATE-SENDER-BALANCE.
+004120     MOVE 'N' TO WS-REJECT-SW.
+004121     IF TRX-TYPE-ORIGINAL AND TRX-AMOUNT NOT > ZERO
+004123         DISPLAY 'ERROR - NON-POSITIVE AMOUNT FOR: ' TRX-SENDER
+004125         MOVE 'Y' TO WS-REJECT-SW
+004127     END-IF.
+004128     MOVE TRX-CURRENCY-CODE TO RC-CCY-IN.
+004129     MOVE TRX-AMOUNT        TO RC-AMOUNT-IN.
+004131     MOVE TRX-TIMESTAMP     TO RC-AS-OF-DATE.
+004132     PERFORM 8100-CONVERT-TO-REPORT-CURRENCY.
+004133     MOVE RC-AMOUNT-OUT     TO WS-BOOK-AMOUNT.
+004135     MOVE TRX-SENDER TO ACCT-ID.
+004140     READ ACCOUNT-MASTER
+004150         INVALID KEY
+004160             DISPLAY 'ERROR - UNKNOWN SENDER ACCOUNT: ' TRX-SENDER
+004170             MOVE 'Y' TO WS-REJECT-SW
+004180     END-READ.
+004190     IF TRX-ACCEPTED
+004200         IF ACCT-BALANCE < WS-BOOK-AMOUNT
+004210             DISPLAY 'ERROR - INSUFFICIENT BALANCE FOR: '
+004220                 TRX-SENDER
+004230             MOVE 'Y' TO WS-REJECT-SW
+004240         END-IF
+004250     END-IF.
+004260     IF TRX-ACCEPTED
+004270         MOVE TRX-RECIPIENT TO ACCT-ID
+004280         READ ACCOUNT-MASTER
+004290             INVALID KEY
+004300                 DISPLAY 'ERROR - UNKNOWN RECIPIENT ACCOUNT: '
+004310                     TRX-RECIPIENT
+004320                 MOVE 'Y' TO WS-REJECT-SW
+004330         END-READ
+004340     END-IF.
+004350
+004400***************************************************************
+004401*    4200-POST-ACCOUNT-BALANCES
+004402*    DEBITS THE SENDER AND CREDITS THE RECIPIENT IN
+004403*    ACCOUNT-MASTER.  ONLY REACHED ONCE VALIDATION HAS
+004404*    ACCEPTED THE TRANSACTION.  WS-BOOK-AMOUNT (SET BY
+004405*    4100-VALIDATE-SENDER-BALANCE) IS TRX-AMOUNT ALREADY
+004406*    CONVERTED TO WS-REPORT-CURRENCY, THE IMPLIED CURRENCY OF
+004407*    ACCT-BALANCE - THE RAW TRX-AMOUNT IS NEVER POSTED DIRECTLY.
+004408***************************************************************
+004410 4200-POST-ACCOUNT-BALANCES.
+004420     MOVE TRX-SENDER TO ACCT-ID.
+004430     READ ACCOUNT-MASTER
+004440         INVALID KEY
+004450             DISPLAY 'ERROR - SENDER ACCOUNT VANISHED'
+004460             STOP RUN
+004470     END-READ.
+004480     SUBTRACT WS-BOOK-AMOUNT FROM ACCT-BALANCE.
+004490     REWRITE ACCOUNT-MASTER-RECORD
+004500         INVALID KEY
+004510             DISPLAY 'ERROR REWRITING SENDER ACCOUNT'
+004520             STOP RUN
+004530     END-REWRITE.
+004540     MOVE TRX-RECIPIENT TO ACCT-ID.
+004550     READ ACCOUNT-MASTER
+004560         INVALID KEY
+004570             DISPLAY 'ERROR - RECIPIENT ACCOUNT VANISHED'
+004580             STOP RUN
+004590     END-READ.
+004600     ADD WS-BOOK-AMOUNT TO ACCT-BALANCE.
+004610     REWRITE ACCOUNT-MASTER-RECORD
+004620         INVALID KEY
+004630             DISPLAY 'ERROR REWRITING RECIPIENT ACCOUNT'
+004640             STOP RUN
+004650     END-REWRITE.
+004660
+000100***************************************************************
+000101*    0100-PRIME-CHAIN-HASH
+000102*    READS ANY EXISTING TRANSACTION.DAT ONCE, START TO
+000103*    FINISH, SO WS-PREV-HASH PICKS UP THE CHAIN WHERE THE
+000104*    LAST RUN LEFT OFF.  IF THE FILE DOES NOT EXIST YET THE
+000105*    CHAIN STARTS AT ZERO (THE GENESIS RECORD).
+000106***************************************************************
+000110 0100-PRIME-CHAIN-HASH.
+000120     MOVE ZERO TO WS-PREV-HASH.
+000125     MOVE 1 TO WS-NEXT-SEQ-NO.
+000130     OPEN INPUT TRANSACTION-FILE.
+000140     IF WS-FILE-STATUS = '00'
+000150         PERFORM UNTIL EOF
+000160             READ TRANSACTION-FILE NEXT RECORD
+000170                 AT END
+000180                     SET EOF TO TRUE
+000190                 NOT AT END
+000195                     COMPUTE WS-NEXT-SEQ-NO = TRX-SEQ-NO + 1
+000200                     MOVE REC-HASH TO WS-PREV-HASH
+000210             END-READ
+000220         END-PERFORM
+000230         CLOSE TRANSACTION-FILE
+000240     END-IF.
+000250     MOVE 'N' TO WS-EOF.
+000260
+000270***************************************************************
+000271*    0200-READ-CHECKPOINT
+000272*    READS LEDGER-CONTROL.DAT, IF IT EXISTS, SO A RERUN AFTER
+000273*    AN ABEND KNOWS HOW MANY PENDING-TRANSACTIONS.DAT ENTRIES
+000274*    WERE ALREADY POSTED (6050-SKIP-POSTED-INPUT USES THIS).
+000275*    NO CONTROL FILE YET MEANS THIS IS THE FIRST RUN EVER.
+000276***************************************************************
+000280 0200-READ-CHECKPOINT.
+000290     MOVE ZERO TO WS-CTL-LAST-SEQ-NO.
+000291     MOVE ZERO TO WS-CTL-LAST-BATCH-INPUT-NO.
+000292     OPEN INPUT CONTROL-FILE.
+000293     IF WS-CTL-STATUS = '00'
+000294         READ CONTROL-FILE
+000295             AT END
+000296                 CONTINUE
+000297             NOT AT END
+000298                 MOVE CTL-LAST-SEQ-NO
+000299                     TO WS-CTL-LAST-SEQ-NO
+000300                 MOVE CTL-LAST-BATCH-INPUT-NO
+000301                     TO WS-CTL-LAST-BATCH-INPUT-NO
+000302         END-READ
+000303         CLOSE CONTROL-FILE
+000304     END-IF.
+000305
+000306***************************************************************
+000307*    0300-UPDATE-CHECKPOINT
+000308*    REWRITES LEDGER-CONTROL.DAT WHOLESALE WITH THE SEQUENCE
+000309*    NUMBER JUST WRITTEN AND (IN BATCH MODE) HOW MANY PENDING
+000310*    ENTRIES HAVE BEEN CONSUMED SO FAR.  CALLED BY
+000311*    WRITE-TRANSACTION IMMEDIATELY AFTER A SUCCESSFUL WRITE SO
+000312*    A CRASH BEFORE THE NEXT RECORD NEVER LOSES THE BOOKMARK.
+000313***************************************************************
+000320 0300-UPDATE-CHECKPOINT.
+000330     MOVE TRX-SEQ-NO TO WS-CTL-LAST-SEQ-NO.
+000340     MOVE WS-CTL-LAST-SEQ-NO         TO CTL-LAST-SEQ-NO.
+000350     MOVE WS-CTL-LAST-BATCH-INPUT-NO TO CTL-LAST-BATCH-INPUT-NO.
+000360     OPEN OUTPUT CONTROL-FILE.
+000370     IF WS-CTL-STATUS NOT = '00'
+000380         DISPLAY 'ERROR WRITING LEDGER-CONTROL.DAT'
+000390         STOP RUN
+000400     END-IF.
+000410     WRITE LEDGER-CONTROL-RECORD.
+000420     CLOSE CONTROL-FILE.
+000430
+005000     COPY "hashcalc.cpy".
+005010     COPY "ratecalc.cpy".
+000910 END PROGRAM LEDGER.
